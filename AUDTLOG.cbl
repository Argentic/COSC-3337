@@ -0,0 +1,94 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    AUDTLOG.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    SHARED AUDIT TRAIL MODULE.  PROJECT3 AND PROJECT4 EACH
+001200*    CALL THIS ONE ENTRY SET TO RECORD EVERY ADD, UPDATE AND
+001300*    DELETE THEY PERFORM, SO THE SAME AUDIT FILE STAYS OPEN
+001400*    FOR BOTH PROGRAMS' ENTIRE SESSION.
+001500*
+001600*    MODIFICATION HISTORY.
+001700*    08/08/2026  RH   ORIGINAL MODULE.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT AUDIT-FILE ASSIGN TO "audit-log"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS AL-FILE-STATUS.
+
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  AUDIT-FILE.
+002800 01  AUDIT-LINE.
+002900     COPY AUDTREC.
+
+003000 WORKING-STORAGE SECTION.
+003100*----------------------------------------------------------------
+003200* WORKING STORAGE.
+003300*----------------------------------------------------------------
+003400 01  AL-FILE-STATUS              PIC XX.
+
+003500 LINKAGE SECTION.
+003600 01  LS-STATS                    PIC 9.
+003700 01  LS-OPERATOR-ID              PIC X(08).
+003800 01  LS-ACTION-CODE              PIC X(01).
+003900 01  LS-RECORD-NUM                PIC 9(09).
+004000 01  LS-PHONE                    PIC 9(10).
+
+004100*----------------------------------------------------------------
+004200* PROCEDURE DIVISION.
+004300*----------------------------------------------------------------
+004400 PROCEDURE DIVISION.
+
+004500*----------------------------------------------------------------
+004600* 1000-OPEN-AUDIT-LOG-ENTRY.
+004700*    OPENS THE AUDIT FILE FOR APPEND, CREATING IT THE FIRST
+004800*    TIME IT IS USED.
+004900*----------------------------------------------------------------
+005000 1000-OPEN-AUDIT-LOG-ENTRY.
+005100 ENTRY "OPEN-AUDIT-LOG" USING LS-STATS.
+005200     MOVE ZERO TO LS-STATS.
+005300     OPEN EXTEND AUDIT-FILE.
+005400     IF AL-FILE-STATUS = "35"
+005500         OPEN OUTPUT AUDIT-FILE
+005600         CLOSE AUDIT-FILE
+005700         OPEN EXTEND AUDIT-FILE.
+005800     IF AL-FILE-STATUS NOT = "00"
+005900         MOVE 2 TO LS-STATS.
+006000     GOBACK.
+
+006100*----------------------------------------------------------------
+006200* 2000-WRITE-AUDIT-LOG-ENTRY.
+006300*    APPENDS ONE AUDIT LINE, STAMPED WITH TODAY'S DATE AND THE
+006400*    CURRENT TIME OF DAY.
+006500*----------------------------------------------------------------
+006600 2000-WRITE-AUDIT-LOG-ENTRY.
+006700 ENTRY "WRITE-AUDIT-LOG" USING LS-STATS LS-OPERATOR-ID
+006800     LS-ACTION-CODE LS-RECORD-NUM LS-PHONE.
+006900     MOVE LS-OPERATOR-ID TO AUD-OPERATOR-ID.
+007000     MOVE LS-ACTION-CODE TO AUD-ACTION-CODE.
+007100     MOVE LS-RECORD-NUM TO AUD-RECORD-NUM.
+007200     MOVE LS-PHONE TO AUD-PHONE.
+007300     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+007400     ACCEPT AUD-TIME FROM TIME.
+007500     WRITE AUDIT-LINE.
+007600     IF AL-FILE-STATUS = "00"
+007700         MOVE ZERO TO LS-STATS
+007800     ELSE
+007900         MOVE 2 TO LS-STATS.
+008000     GOBACK.
+
+008100*----------------------------------------------------------------
+008200* 9000-CLOSE-AUDIT-LOG-ENTRY.
+008300*----------------------------------------------------------------
+008400 9000-CLOSE-AUDIT-LOG-ENTRY.
+008500 ENTRY "CLOSE-AUDIT-LOG".
+008600     CLOSE AUDIT-FILE.
+008700     GOBACK.
