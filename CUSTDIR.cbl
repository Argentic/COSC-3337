@@ -0,0 +1,150 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CUSTDIR.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    BATCH CUSTOMER DIRECTORY REPORT.  WALKS B-INDEX START TO
+001200*    FINISH THROUGH FIRST-CUSTOMER-NAME-SLOT/NEXT-CUSTOMER-NAME-
+001300*    SLOT TO GET EVERY CUSTOMER MASTER RECORD IN ASCENDING NAME
+001400*    ORDER, AND PRINTS ONE LINE PER CUSTOMER - NAME, PHONE,
+001500*    ADDRESS, CITY, STATE AND ZIP - PAGINATED WITH A REPEATED
+001600*    HEADING AND PAGE NUMBER EVERY CL-LINES-PER-PAGE DETAIL
+001700*    LINES.  REPLACES HAVING TO SEARCH BY NAME OR PHONE ONE
+001800*    ACCOUNT AT A TIME ON THE CUSTOMER MAINTENANCE MENU TO SEE
+001900*    WHAT IS ON FILE.
+002000*
+002100*    MODIFICATION HISTORY.
+002200*    08/08/2026  RH   ORIGINAL PROGRAM.
+002300*----------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT PRINT-FILE ASSIGN TO "custdir-report"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS CD-PRINT-STATUS.
+
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  PRINT-FILE.
+003300 01  PRINT-LINE                 PIC X(128).
+
+003400 WORKING-STORAGE SECTION.
+003500*----------------------------------------------------------------
+003600* WORKING STORAGE.
+003700*----------------------------------------------------------------
+003800 01  CD-STATS                    PIC 9.
+003900 01  CD-PRINT-STATUS             PIC XX.
+004000 01  CD-POSITION                 PIC 9(09).
+004100 01  CD-RECORD-NUM               PIC 9(09).
+004200 01  CD-CUST-REC.
+004300     COPY CUSTREC.
+004400 01  CD-LINES-PER-PAGE           PIC 9(02) VALUE 50.
+004500 01  CD-LINE-COUNT               PIC 9(02) VALUE ZERO.
+004600 01  CD-PAGE-NUM                 PIC 9(03) VALUE ZERO.
+004700 01  CD-CUSTOMER-COUNT           PIC 9(05) COMP VALUE ZERO.
+
+004800*----------------------------------------------------------------
+004900* HEADING AND DETAIL LINE LAYOUTS FOR THE PRINTED REPORT.
+005000*----------------------------------------------------------------
+005050 01  BLANK-LINE                  PIC X(01) VALUE SPACE.
+
+005100 01  HEADING-LINE-1.
+005200     05  FILLER           PIC X(30) VALUE
+005300         "CUSTOMER DIRECTORY".
+005400     05  FILLER           PIC X(09) VALUE "PAGE".
+005500     05  HL-PAGE-NUM      PIC ZZ9.
+
+005600 01  HEADING-LINE-2.
+005700     05  FILLER           PIC X(32) VALUE "CUSTOMER NAME".
+005800     05  FILLER           PIC X(13) VALUE "PHONE".
+005900     05  FILLER           PIC X(42) VALUE "ADDRESS".
+006000     05  FILLER           PIC X(32) VALUE "CITY".
+006100     05  FILLER           PIC X(04) VALUE "ST".
+006200     05  FILLER           PIC X(05) VALUE "ZIP".
+
+006300 01  DETAIL-LINE.
+006400     05  DL-NAME          PIC X(30).
+006500     05  FILLER           PIC X(02) VALUE SPACES.
+006600     05  DL-PHONE         PIC 9(10).
+006700     05  FILLER           PIC X(03) VALUE SPACES.
+006800     05  DL-ADDRESS       PIC X(40).
+006900     05  FILLER           PIC X(02) VALUE SPACES.
+007000     05  DL-CITY          PIC X(30).
+007100     05  FILLER           PIC X(02) VALUE SPACES.
+007200     05  DL-STATE         PIC XX.
+007300     05  FILLER           PIC X(02) VALUE SPACES.
+007400     05  DL-ZIP           PIC 9(05).
+
+007500*----------------------------------------------------------------
+007600* PROCEDURE DIVISION.
+007700*----------------------------------------------------------------
+007800 PROCEDURE DIVISION.
+
+007900*----------------------------------------------------------------
+008000* 0000-MAIN-PARAGRAPH.
+008100*----------------------------------------------------------------
+008200 0000-MAIN-PARAGRAPH.
+008300     CALL "OPEN-CUSTOMERS" USING CD-STATS.
+008400     CALL "OPEN-CUSTOMER-NAME" USING CD-STATS.
+008500     OPEN OUTPUT PRINT-FILE.
+008600     PERFORM 1000-PRINT-DIRECTORY THRU 1000-EXIT.
+008700     CLOSE PRINT-FILE.
+008800     CALL "CLOSE-CUSTOMERS".
+008900     CALL "CLOSE-CUSTOMER-NAME".
+009000     DISPLAY "Customers listed: " CD-CUSTOMER-COUNT.
+009100     STOP RUN.
+
+009200*----------------------------------------------------------------
+009300* 1000-PRINT-DIRECTORY.
+009400*    WALKS B-INDEX IN NAME ORDER AND PRINTS ONE LINE PER
+009500*    CUSTOMER, STARTING A NEW PAGE EVERY CD-LINES-PER-PAGE LINES.
+009600*----------------------------------------------------------------
+009700 1000-PRINT-DIRECTORY.
+009800     CALL "FIRST-CUSTOMER-NAME-SLOT" USING CD-POSITION
+009900         CD-RECORD-NUM.
+010000     IF CD-POSITION = 0
+010100         DISPLAY "No customer accounts on file"
+010200     ELSE
+010300         PERFORM 1100-PRINT-ONE-CUSTOMER THRU 1100-EXIT
+010400             UNTIL CD-POSITION = 0.
+010500 1000-EXIT.
+010600     EXIT.
+
+010700 1100-PRINT-ONE-CUSTOMER.
+010800     IF CD-LINE-COUNT = 0
+010900         PERFORM 1200-PRINT-PAGE-HEADING THRU 1200-EXIT.
+011000     CALL "READ-CUSTOMERS" USING CD-STATS CD-CUST-REC
+011100         CD-RECORD-NUM.
+011200     MOVE INAME OF CD-CUST-REC TO DL-NAME.
+011300     MOVE IPHONE OF CD-CUST-REC TO DL-PHONE.
+011400     MOVE IADDRESS OF CD-CUST-REC TO DL-ADDRESS.
+011500     MOVE ICITY OF CD-CUST-REC TO DL-CITY.
+011600     MOVE ISTATE OF CD-CUST-REC TO DL-STATE.
+011700     MOVE IZIP OF CD-CUST-REC TO DL-ZIP.
+011800     WRITE PRINT-LINE FROM DETAIL-LINE.
+011900     ADD 1 TO CD-LINE-COUNT.
+012000     ADD 1 TO CD-CUSTOMER-COUNT.
+012100     IF CD-LINE-COUNT >= CD-LINES-PER-PAGE
+012200         MOVE ZERO TO CD-LINE-COUNT.
+012300     CALL "NEXT-CUSTOMER-NAME-SLOT" USING CD-POSITION
+012400         CD-RECORD-NUM.
+012500 1100-EXIT.
+012600     EXIT.
+
+012700*----------------------------------------------------------------
+012800* 1200-PRINT-PAGE-HEADING.
+012900*----------------------------------------------------------------
+013000 1200-PRINT-PAGE-HEADING.
+013100     ADD 1 TO CD-PAGE-NUM.
+013200     MOVE CD-PAGE-NUM TO HL-PAGE-NUM.
+013300     IF CD-PAGE-NUM > 1
+013400         WRITE PRINT-LINE FROM BLANK-LINE.
+013500     WRITE PRINT-LINE FROM HEADING-LINE-1.
+013600     WRITE PRINT-LINE FROM HEADING-LINE-2.
+013700 1200-EXIT.
+013800     EXIT.
