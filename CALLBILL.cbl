@@ -0,0 +1,293 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CALLBILL.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    BATCH BILLING REPORT.  SORTS THE CALL FILE INTO CALLER
+001200*    SEQUENCE, LOOKS UP EACH CALLER'S CUSTOMER MASTER RECORD
+001300*    THROUGH THE SAME PHONE INDEX PROJECT3 USES, APPLIES THE
+001400*    TIERED PER-MINUTE RATE TABLE, AND PRINTS ONE ITEMIZED
+001500*    INVOICE PER CUSTOMER.
+001600*
+001700*    MODIFICATION HISTORY.
+001800*    08/08/2026  RH   ORIGINAL PROGRAM.
+001850*    08/08/2026  RH   THE PHONE INDEX LOOKUP NOW PASSES THE
+001860*                     CALLER'S COUNTRY CODE AND EXTENSION
+001870*                     ALONGSIDE THE BASE NUMBER.
+001880*    08/08/2026  RH   INVOICE HEADING NOW ALSO PRINTS THE
+001885*                     CUSTOMER'S ADDRESS/CITY/STATE/ZIP, NOT
+001890*                     JUST NAME AND PHONE.
+001895*    08/09/2026  RH   THE SORT KEY AND THE CALLER BREAK TEST
+001896*                     ONLY COMPARED THE BASE 10-DIGIT NUMBER, SO
+001897*                     TWO CUSTOMERS SHARING ONE BASE NUMBER BUT
+001898*                     DIFFERING BY COUNTRY CODE OR EXTENSION
+001899*                     SORTED ADJACENT AND MERGED ONTO ONE
+001899*                     INVOICE.  BOTH NOW INCLUDE THE COUNTRY
+001899*                     CODE AND EXTENSION, MATCHING CALLUSG.CBL'S
+001899*                     SORT AND CONTROL BREAK.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CALL-FILE ASSIGN TO "call-file"
+002400         ORGANIZATION IS RELATIVE
+002500         ACCESS IS SEQUENTIAL
+002600         FILE STATUS IS CB-CALL-STATUS.
+
+002700     SELECT SORT-WORK-FILE ASSIGN TO "callbill-sort-work".
+
+002800     SELECT SORTED-CALL-FILE ASSIGN TO "callbill-sorted"
+002900         ORGANIZATION IS RELATIVE
+003000         ACCESS IS SEQUENTIAL
+003100         FILE STATUS IS CB-SORTED-STATUS.
+
+003200     SELECT PRINT-FILE ASSIGN TO "callbill-report"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS CB-PRINT-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CALL-FILE.
+003800 01  CALL-REC.
+003900     COPY CALLREC.
+
+004000 SD  SORT-WORK-FILE.
+004100 01  SORT-REC.
+004200     COPY CALLREC.
+
+004300 FD  SORTED-CALL-FILE.
+004400 01  SORTED-REC.
+004500     COPY CALLREC.
+
+004600 FD  PRINT-FILE.
+004700 01  PRINT-LINE                 PIC X(100).
+
+004800 WORKING-STORAGE SECTION.
+004900*----------------------------------------------------------------
+005000* BILLING RATE REFERENCE TABLE.
+005100*----------------------------------------------------------------
+005200 COPY RATETAB.
+
+005300*----------------------------------------------------------------
+005400* WORKING STORAGE.
+005500*----------------------------------------------------------------
+005600 01  CB-CALL-STATUS              PIC XX.
+005700 01  CB-SORTED-STATUS            PIC XX.
+005800 01  CB-PRINT-STATUS             PIC XX.
+005900 01  CB-STATS                    PIC 9.
+006000 01  CB-POSITION                 PIC 9(09).
+006100 01  CB-PREV-CALLER              PIC 9(10).
+006150 01  CB-PREV-CALLER-CC           PIC 9(03).
+006180 01  CB-PREV-CALLER-EXT          PIC 9(05).
+006200 01  CB-RATE                     PIC 9V99.
+006300 01  CB-LINE-CHARGE              PIC 9(07)V99.
+006400 01  CB-INVOICE-TOTAL            PIC 9(09)V99.
+006500 01  CB-CUST-REC.
+006600     COPY CUSTREC.
+006700 01  CB-EOF-SWITCH               PIC X(01).
+006800     88  CB-NO-MORE-CALLS        VALUE "Y".
+006900     88  CB-MORE-CALLS           VALUE "N".
+
+007000*----------------------------------------------------------------
+007100* HEADING AND DETAIL LINE LAYOUTS FOR THE PRINTED INVOICE.
+007200*----------------------------------------------------------------
+007300 01  HEADING-LINE-1.
+007400     05  FILLER                 PIC X(10) VALUE "CUSTOMER: ".
+007500     05  HL-NAME                PIC X(30).
+007600     05  FILLER                 PIC X(08) VALUE "  PHONE ".
+007700     05  HL-PHONE                PIC 9(10).
+
+007710 01  HEADING-LINE-1B.
+007720     05  FILLER                 PIC X(10) VALUE "ADDRESS:  ".
+007730     05  HL-ADDRESS             PIC X(40).
+007740     05  FILLER                 PIC X(02) VALUE SPACES.
+007750     05  HL-CITY                PIC X(30).
+007760     05  FILLER                 PIC X(02) VALUE SPACES.
+007770     05  HL-STATE               PIC XX.
+007780     05  FILLER                 PIC X(02) VALUE SPACES.
+007790     05  HL-ZIP                 PIC 9(05).
+
+007800 01  HEADING-LINE-2.
+007900     05  FILLER                 PIC X(05) VALUE SPACES.
+008000     05  FILLER                 PIC X(12) VALUE "DATE".
+008100     05  FILLER                 PIC X(14) VALUE "CALLED NUMBER".
+008200     05  FILLER                 PIC X(08) VALUE "MINUTES".
+008300     05  FILLER                 PIC X(10) VALUE "CHARGE".
+
+008400 01  DETAIL-LINE.
+008500     05  FILLER                 PIC X(05) VALUE SPACES.
+008600     05  DL-DATE                PIC X(12).
+008700     05  FILLER                 PIC X(02) VALUE SPACES.
+008800     05  DL-CALLEE               PIC 9(10).
+008900     05  FILLER                 PIC X(02) VALUE SPACES.
+009000     05  DL-DUR                 PIC ZZZZ9.
+009100     05  FILLER                 PIC X(03) VALUE SPACES.
+009200     05  DL-CHARGE              PIC Z,ZZZ,ZZZ.99.
+
+009300 01  TOTAL-LINE.
+009400     05  FILLER           PIC X(20) VALUE "     INVOICE TOTAL ".
+009500     05  TL-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+009600 01  BLANK-LINE                 PIC X(01) VALUE SPACE.
+
+009700*----------------------------------------------------------------
+009800* PROCEDURE DIVISION.
+009900*----------------------------------------------------------------
+010000 PROCEDURE DIVISION.
+
+010100*----------------------------------------------------------------
+010200* 0000-MAIN-PARAGRAPH.
+010300*----------------------------------------------------------------
+010400 0000-MAIN-PARAGRAPH.
+010500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010600     PERFORM 3000-PROCESS-ONE-CALL THRU 3000-EXIT
+010700         UNTIL CB-NO-MORE-CALLS.
+010800     IF CB-PREV-CALLER NOT = ZERO
+010900         PERFORM 3900-FINISH-INVOICE THRU 3900-EXIT.
+011000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+011100     STOP RUN.
+
+011200*----------------------------------------------------------------
+011300* 1000-INITIALIZE.
+011400*----------------------------------------------------------------
+011500 1000-INITIALIZE.
+011600     CALL "OPEN-CUSTOMERS" USING CB-STATS.
+011700     CALL "OPEN-CUSTOMER-PHONE" USING CB-STATS.
+011800     OPEN OUTPUT PRINT-FILE.
+011900     MOVE ZERO TO CB-PREV-CALLER.
+012000     SET CB-MORE-CALLS TO TRUE.
+012100     SORT SORT-WORK-FILE
+012200         ON ASCENDING KEY ICALLER OF SORT-REC
+012210         ON ASCENDING KEY ICALLER-CC OF SORT-REC
+012220         ON ASCENDING KEY ICALLER-EXT OF SORT-REC
+012300         ON ASCENDING KEY IDATE OF SORT-REC
+012400         USING CALL-FILE
+012500         GIVING SORTED-CALL-FILE.
+012600     OPEN INPUT SORTED-CALL-FILE.
+012700     PERFORM 2000-READ-SORTED-CALL THRU 2000-EXIT.
+012800 1000-EXIT.
+012900     EXIT.
+
+013000*----------------------------------------------------------------
+013100* 2000-READ-SORTED-CALL.
+013200*----------------------------------------------------------------
+013300 2000-READ-SORTED-CALL.
+013400     READ SORTED-CALL-FILE
+013500         AT END SET CB-NO-MORE-CALLS TO TRUE.
+013600 2000-EXIT.
+013700     EXIT.
+
+013800*----------------------------------------------------------------
+013900* 3000-PROCESS-ONE-CALL.
+014000*    ON A CALLER BREAK, CLOSES OUT THE PRIOR INVOICE (IF ANY)
+014100*    AND STARTS A NEW ONE, THEN PRINTS THE CALL DETAIL LINE.
+014200*----------------------------------------------------------------
+014300 3000-PROCESS-ONE-CALL.
+014350     IF ICALLER OF SORTED-REC NOT = CB-PREV-CALLER
+014360             OR ICALLER-CC OF SORTED-REC NOT = CB-PREV-CALLER-CC
+014370             OR ICALLER-EXT OF SORTED-REC NOT = CB-PREV-CALLER-EXT
+014500         IF CB-PREV-CALLER NOT = ZERO
+014600             PERFORM 3900-FINISH-INVOICE THRU 3900-EXIT
+014700         END-IF
+014800         PERFORM 3100-START-INVOICE THRU 3100-EXIT
+014900     END-IF.
+015000     PERFORM 3200-PRINT-CALL-DETAIL THRU 3200-EXIT.
+015100     PERFORM 2000-READ-SORTED-CALL THRU 2000-EXIT.
+015200 3000-EXIT.
+015300     EXIT.
+
+015400*----------------------------------------------------------------
+015500* 3100-START-INVOICE.
+015600*    LOOKS UP THE CUSTOMER FOR THE NEW CALLER AND PRINTS THE
+015700*    INVOICE HEADING.
+015800*----------------------------------------------------------------
+015900 3100-START-INVOICE.
+016000     MOVE ICALLER OF SORTED-REC TO CB-PREV-CALLER.
+016050     MOVE ICALLER-CC OF SORTED-REC TO CB-PREV-CALLER-CC.
+016070     MOVE ICALLER-EXT OF SORTED-REC TO CB-PREV-CALLER-EXT.
+016100     MOVE ZERO TO CB-INVOICE-TOTAL.
+016200     CALL "SEARCH-CUSTOMER-PHONE" USING CB-POSITION
+016250         CB-PREV-CALLER CB-PREV-CALLER-CC CB-PREV-CALLER-EXT.
+016400     IF CB-POSITION NOT = ZERO
+016500         CALL "READ-CUSTOMERS" USING CB-STATS CB-CUST-REC
+016600             CB-POSITION
+016700         MOVE INAME OF CB-CUST-REC TO HL-NAME
+016710         MOVE IADDRESS OF CB-CUST-REC TO HL-ADDRESS
+016720         MOVE ICITY OF CB-CUST-REC TO HL-CITY
+016730         MOVE ISTATE OF CB-CUST-REC TO HL-STATE
+016740         MOVE IZIP OF CB-CUST-REC TO HL-ZIP
+016800     ELSE
+016810         MOVE "*** UNKNOWN CUSTOMER ***" TO HL-NAME
+016820         MOVE SPACES TO HL-ADDRESS HL-CITY HL-STATE
+016830         MOVE ZERO TO HL-ZIP.
+017000     MOVE CB-PREV-CALLER TO HL-PHONE.
+017100     WRITE PRINT-LINE FROM BLANK-LINE.
+017200     WRITE PRINT-LINE FROM HEADING-LINE-1.
+017210     WRITE PRINT-LINE FROM HEADING-LINE-1B.
+017300     WRITE PRINT-LINE FROM HEADING-LINE-2.
+017400 3100-EXIT.
+017500     EXIT.
+
+017600*----------------------------------------------------------------
+017700* 3200-PRINT-CALL-DETAIL.
+017800*    RATES THE CALL AND PRINTS ONE DETAIL LINE.
+017900*----------------------------------------------------------------
+018000 3200-PRINT-CALL-DETAIL.
+018100     PERFORM 3300-LOOK-UP-RATE THRU 3300-EXIT.
+018200     MULTIPLY IDUR OF SORTED-REC BY CB-RATE
+018300         GIVING CB-LINE-CHARGE.
+018400     ADD CB-LINE-CHARGE TO CB-INVOICE-TOTAL.
+018500     MOVE IDATE OF SORTED-REC TO DL-DATE.
+018600     MOVE ICALLEE OF SORTED-REC TO DL-CALLEE.
+018700     MOVE IDUR OF SORTED-REC TO DL-DUR.
+018800     MOVE CB-LINE-CHARGE TO DL-CHARGE.
+018900     WRITE PRINT-LINE FROM DETAIL-LINE.
+019000 3200-EXIT.
+019100     EXIT.
+
+019200*----------------------------------------------------------------
+019300* 3300-LOOK-UP-RATE.
+019400*    FINDS THE RATE TIER WHOSE RANGE COVERS THIS CALL'S
+019500*    DURATION.  LEAVES THE LOWEST TIER'S RATE IN PLACE IF FOR
+019600*    SOME REASON NO TIER MATCHES.
+019700*----------------------------------------------------------------
+019800 3300-LOOK-UP-RATE.
+019900     MOVE WS-TBL-RATE (1) TO CB-RATE.
+020000     SET WS-RATE-INDEX TO 1.
+020100     PERFORM 3310-TEST-RATE-TIER THRU 3310-EXIT
+020200         VARYING WS-RATE-INDEX FROM 1 BY 1
+020300         UNTIL WS-RATE-INDEX > 4.
+020400 3300-EXIT.
+020500     EXIT.
+
+020600 3310-TEST-RATE-TIER.
+020700     IF IDUR OF SORTED-REC >= WS-TBL-DUR-LOW (WS-RATE-INDEX)
+020800         AND IDUR OF SORTED-REC <= WS-TBL-DUR-HIGH (WS-RATE-INDEX)
+020900             MOVE WS-TBL-RATE (WS-RATE-INDEX) TO CB-RATE.
+021000 3310-EXIT.
+021100     EXIT.
+
+021200*----------------------------------------------------------------
+021300* 3900-FINISH-INVOICE.
+021400*----------------------------------------------------------------
+021500 3900-FINISH-INVOICE.
+021600     MOVE CB-INVOICE-TOTAL TO TL-TOTAL.
+021700     WRITE PRINT-LINE FROM TOTAL-LINE.
+021800 3900-EXIT.
+021900     EXIT.
+
+022000*----------------------------------------------------------------
+022100* 8000-TERMINATE.
+022200*----------------------------------------------------------------
+022300 8000-TERMINATE.
+022400     CLOSE SORTED-CALL-FILE.
+022500     CLOSE PRINT-FILE.
+022600     CALL "CLOSE-CUSTOMERS".
+022700     CALL "CLOSE-CUSTOMER-PHONE".
+022800 8000-EXIT.
+022900     EXIT.
