@@ -1,86 +1,216 @@
-       IDENTIFICATION DIVISION.
-               PROGRAM-ID.
-                  Project4.
-             *AUTHOR.
-             *    Lindsey Smith.
-             *DATE-WRITTEN.
-             *    5/4/2012.
-             *PROGRAM-DESCRIPTION.
-             *    Updates customer files.
-               
-               ENVIRONMENT DIVISION.
-               INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-                    SELECT CALL-FILE ASSIGN TO "call-file".
-                    ORGANIZATION IS RELATIVE
-                    ACCESS IS RANDOM.
-         	    
-         	    SELECT CALL-LIST ASSIGN TO "call-file".
-         	    
-       
-               DATA DIVISION.
-               FILE SECTION.
-               FD CALL-FILE.
-               01 INPUT-REC.
-                  05 IDATE PIC X(12).
-                  05 ICALLER PIC 9(10).
-                  05 ICALLEE PIC 9(10).
-                  05 IDUR PIC 9(3).
-               
-               FD CALL-LIST.
-               01 C-LIST.
-                 02 LIST-LENGTH PIC 999 COMP.
-                 02 POSITION PIC 9(9) COMP OCCURS 124 TIMES.
-       
-               WORKING-STORAGE SECTION.
-       	01 STATS PIC 9.
-       	01 RECORD-NUM PIC 9(9).
-       	01 USER-INPUT-FLAG  PIC X.
-       	01 USER-INPUT-PHONE PIC 9(10).
-       	01 USER-INPUT-NAME PIC X(30).
-               01 POSITION PIC 9(9) COMP.
-               
-               PROCEDURE DIVISION.
-               MAIN-PARAGRAPH.
-               	CALL 'OPEN-CALLS' USING CALL-FILE.
-               	CALL 'READ-CALLS' USING (STATS,INPUT-REC, RECORD-NUM)
-               	CALL 'OPEN-CALL-INDEX' USING CALL-LIST.
-               	
-               	
-               	 PERFORM UNTIL USER-INPUT-FLAG = "X".
-               	 PERFORM 100-USER-INTERFACE.
-               
-           
-               	
-               	CALL 'CLOSE-CALLS'.
-       		STOP RUN.
-       	
-               
-               100-USER-INTERFACE.
-       	        DISPLAY "Please select an action:".
-       	        DISPLAY AFTER ADVANCING 1 LINE "Add to List (A)".
-       	        DISPLAY AFTER ADVANCING 1 LINE "Search by Numbers (N)"..
-       	        DISPLAY AFTER ADVANCING 1 LINE "Exit Program (X)".
-       	       	ACCEPT USER-INPUT-FLAG.
-       	       	IF USER-INPUT-FLAG = "A" or "N" or "X" then
-       	       	   PERFORM 101-CHOICE-MAKER
-       	       	ELSE
-       	       	   ACCEPT USER-INPUT-FLAG.
-       
-                101-CHOICE-MAKER.	
-               	IF USER-INPUT-FLAG = "A"
-               	    DISPLAY "Please enter customer phone"
-               	    ACCEPT USER-INPUT-PHONE
-               	    CALL'ADD-PHONE' USING (STATS,CALL-LIST, USER-INPUT-PHONE)
-                    IF STATS NOT 0 
-                      DISPLAY "Addition not successful".
-                    CALL 'WRITE-CALLS' USING (STATS, INPUT-REC, RECORD-NUMBER)  
-               	     
-               	   
-               	 ELSE IF USER-INPUT-FLAG = "N"
-               	    CALL 'FIND-PHONE' USING STATS, CALL-LIST, USER-INPUT-PHONE
-               	    IF STATS NOT = 0 OR STATS NOT = 1 THEN
-               	    	DISPLAY "Search not successful."
-               	    
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    Project4.
+000600 AUTHOR.        LINDSEY SMITH.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  05/04/2012.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    INTERACTIVE CALL MAINTENANCE PROGRAM.  ADDS CALL RECORDS
+001200*    TO THE CALL FILE AND SEARCHES IT FOR ALL CALLS INVOLVING A
+001300*    GIVEN PHONE NUMBER, DRIVING THE CALLMAST ACCESS MODULE.
+001400*
+001500*    MODIFICATION HISTORY.
+001600*    08/08/2026  RH   REWRITTEN FROM THE ORIGINAL, NEVER-
+001700*                     COMPILING VERSION.  ADD TO LIST NOW
+001800*                     WRITES A REAL CALL RECORD AND SEARCH BY
+001900*                     NUMBERS SCANS THE CALL FILE FOR A MATCH,
+002000*                     COLLECTING UP TO 124 HITS IN CALL-LIST.
+002100*                     EVERY ADDITION IS NOW LOGGED TO THE
+002200*                     SHARED AUDIT FILE.
+002250*    08/08/2026  RH   SEARCH BY NUMBERS NOW USES THE GROWABLE
+002260*                     CALLIDX PHONE INDEX INSTEAD OF SCANNING
+002270*                     THE CALL FILE AND COLLECTING HITS IN THE
+002280*                     FIXED 124-SLOT CALL-LIST ARRAY.  ADD TO
+002290*                     LIST INDEXES BOTH THE CALLER AND THE
+002295*                     CALLEE NUMBER OF EVERY CALL IT ADDS.
+002296*    08/08/2026  RH   ADD TO LIST AND SEARCH BY NUMBERS NOW
+002297*                     ALSO PROMPT FOR A COUNTRY CODE AND
+002298*                     EXTENSION, SO INTERNATIONAL AND
+002299*                     EXTENSION-QUALIFIED NUMBERS ARE KEPT AND
+002299*                     SEARCHED AS A SINGLE NUMBER/CC/EXT KEY.
+002300*----------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
 
-      
\ No newline at end of file
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700*----------------------------------------------------------------
+002800* WORKING STORAGE.
+002900*----------------------------------------------------------------
+003000 01  INPUT-REC.
+003100     COPY CALLREC.
+003200 01  STATS                   PIC 9.
+003300 01  RECORD-NUM              PIC 9(09).
+003500 01  USER-INPUT-FLAG         PIC X.
+003600 01  USER-INPUT-CALLER       PIC 9(10).
+003650 01  USER-INPUT-CALLER-CC    PIC 9(03).
+003660 01  USER-INPUT-CALLER-EXT   PIC 9(05).
+003700 01  USER-INPUT-CALLEE       PIC 9(10).
+003750 01  USER-INPUT-CALLEE-CC    PIC 9(03).
+003760 01  USER-INPUT-CALLEE-EXT   PIC 9(05).
+003800 01  USER-INPUT-DATE         PIC X(12).
+003900 01  USER-INPUT-DURATION     PIC 9(05).
+004000 01  OPERATOR-ID             PIC X(08).
+004100 01  CX-POSITION             PIC 9(09).
+004200 01  CX-CALL-RECORD-NUM      PIC 9(09).
+
+004800 PROCEDURE DIVISION.
+004900*----------------------------------------------------------------
+005000* 0000-MAIN-PARAGRAPH.
+005100*----------------------------------------------------------------
+005200 0000-MAIN-PARAGRAPH.
+005300     DISPLAY "Please enter your operator ID".
+005400     ACCEPT OPERATOR-ID.
+005500     CALL "OPEN-CALLS" USING STATS.
+005550     CALL "OPEN-CALL-INDEX" USING STATS.
+005600     CALL "OPEN-AUDIT-LOG" USING STATS.
+005700     MOVE ZERO TO RECORD-NUM.
+005800     PERFORM 0050-COUNT-EXISTING-RECORDS THRU 0050-EXIT
+005900         UNTIL STATS NOT = 0.
+
+006000     PERFORM 0100-USER-INTERFACE THRU 0100-EXIT
+006100         UNTIL USER-INPUT-FLAG = "X".
+
+006200     CALL "CLOSE-CALLS".
+006250     CALL "CLOSE-CALL-INDEX".
+006300     CALL "CLOSE-AUDIT-LOG".
+006400     STOP RUN.
+
+006500*----------------------------------------------------------------
+006600* 0050-COUNT-EXISTING-RECORDS.
+006700*    PROBES RECORD NUMBERS 1, 2, 3... UNTIL ONE COMES BACK NOT
+006800*    FOUND, SO RECORD-NUM IS LEFT HOLDING THE CURRENT COUNT OF
+006900*    CALL RECORDS ON FILE.
+007000*----------------------------------------------------------------
+007100 0050-COUNT-EXISTING-RECORDS.
+007200     ADD 1 TO RECORD-NUM.
+007300     CALL "READ-CALLS" USING STATS INPUT-REC RECORD-NUM.
+007400     IF STATS NOT = 0
+007500         SUBTRACT 1 FROM RECORD-NUM.
+007600 0050-EXIT.
+007700     EXIT.
+
+007800*----------------------------------------------------------------
+007900* 0100-USER-INTERFACE.
+008000*----------------------------------------------------------------
+008100 0100-USER-INTERFACE.
+008200     DISPLAY "Please select an action:".
+008300     DISPLAY "Add to List (A)".
+008400     DISPLAY "Search by Numbers (N)".
+008500     DISPLAY "Exit Program (X)".
+008600     ACCEPT USER-INPUT-FLAG.
+008700     IF USER-INPUT-FLAG = "A" OR "N" OR "X"
+008800         PERFORM 0200-CHOICE-MAKER THRU 0200-EXIT.
+008900 0100-EXIT.
+009000     EXIT.
+
+009100*----------------------------------------------------------------
+009200* 0200-CHOICE-MAKER.
+009300*----------------------------------------------------------------
+009400 0200-CHOICE-MAKER.
+009500     IF USER-INPUT-FLAG = "A"
+009600         PERFORM 1000-ADD-TO-LIST THRU 1000-EXIT
+009700         IF STATS = 0
+009800             PERFORM 9500-WRITE-AUDIT-ENTRY THRU 9500-EXIT
+009900         END-IF
+010000     ELSE IF USER-INPUT-FLAG = "N"
+010100         PERFORM 2000-SEARCH-BY-NUMBERS THRU 2000-EXIT.
+010200 0200-EXIT.
+010300     EXIT.
+
+010400*----------------------------------------------------------------
+010500* 1000-ADD-TO-LIST.
+010600*    ADDS ONE NEW CALL RECORD TO THE CALL FILE.
+010700*----------------------------------------------------------------
+010800 1000-ADD-TO-LIST.
+010900     DISPLAY "Please enter the calling number".
+011000     ACCEPT USER-INPUT-CALLER.
+011010     DISPLAY "Please enter the calling number's country code".
+011020     ACCEPT USER-INPUT-CALLER-CC.
+011030     DISPLAY "Please enter the calling number's extension".
+011040     ACCEPT USER-INPUT-CALLER-EXT.
+011100     DISPLAY "Please enter the called number".
+011200     ACCEPT USER-INPUT-CALLEE.
+011210     DISPLAY "Please enter the called number's country code".
+011220     ACCEPT USER-INPUT-CALLEE-CC.
+011230     DISPLAY "Please enter the called number's extension".
+011240     ACCEPT USER-INPUT-CALLEE-EXT.
+011300     DISPLAY "Please enter the call date".
+011400     ACCEPT USER-INPUT-DATE.
+011500     DISPLAY "Please enter the call duration in minutes".
+011600     ACCEPT USER-INPUT-DURATION.
+011700     MOVE USER-INPUT-DATE TO IDATE.
+011800     MOVE USER-INPUT-CALLER TO ICALLER.
+011810     MOVE USER-INPUT-CALLER-CC TO ICALLER-CC.
+011820     MOVE USER-INPUT-CALLER-EXT TO ICALLER-EXT.
+011900     MOVE USER-INPUT-CALLEE TO ICALLEE.
+011910     MOVE USER-INPUT-CALLEE-CC TO ICALLEE-CC.
+011920     MOVE USER-INPUT-CALLEE-EXT TO ICALLEE-EXT.
+012000     MOVE USER-INPUT-DURATION TO IDUR.
+012100     CALL "WRITE-CALLS" USING STATS INPUT-REC RECORD-NUM.
+012200     IF STATS NOT = 0
+012300         DISPLAY "Addition not successful"
+012400     ELSE
+012500         CALL "ADD-PHONE" USING STATS USER-INPUT-CALLER
+012550             USER-INPUT-CALLER-CC USER-INPUT-CALLER-EXT
+012600             RECORD-NUM
+012620         IF STATS NOT = 0
+012640             DISPLAY "Caller phone index error"
+012660         ELSE
+012700             CALL "ADD-PHONE" USING STATS USER-INPUT-CALLEE
+012750                 USER-INPUT-CALLEE-CC USER-INPUT-CALLEE-EXT
+012800                 RECORD-NUM
+012820             IF STATS NOT = 0
+012840                 DISPLAY "Callee phone index error"
+012860             ELSE
+012900                 DISPLAY "Call added"
+012920             END-IF
+012940         END-IF.
+013000 1000-EXIT.
+013100     EXIT.
+
+013150*----------------------------------------------------------------
+013160* 2000-SEARCH-BY-NUMBERS.
+013170*    WALKS CALLIDX FOR EVERY ENTRY INVOLVING THE GIVEN PHONE
+013180*    NUMBER, EITHER AS CALLER OR CALLEE, AND DISPLAYS EACH CALL
+013190*    RECORD IT POINTS TO.
+013195*----------------------------------------------------------------
+013400 2000-SEARCH-BY-NUMBERS.
+013500     DISPLAY "Please enter the number to search for".
+013600     ACCEPT USER-INPUT-CALLER.
+013610     DISPLAY "Please enter its country code".
+013620     ACCEPT USER-INPUT-CALLER-CC.
+013630     DISPLAY "Please enter its extension".
+013640     ACCEPT USER-INPUT-CALLER-EXT.
+013700     CALL "FIND-PHONE" USING CX-POSITION USER-INPUT-CALLER
+013750         USER-INPUT-CALLER-CC USER-INPUT-CALLER-EXT
+013800         CX-CALL-RECORD-NUM.
+013900     IF CX-POSITION = 0
+014000         DISPLAY "Number not found in any calls"
+014100     ELSE
+014200         PERFORM 2100-DISPLAY-ONE-MATCH THRU 2100-EXIT
+014300             UNTIL CX-POSITION = 0.
+014800 2000-EXIT.
+014900     EXIT.
+
+016400 2100-DISPLAY-ONE-MATCH.
+016500     CALL "READ-CALLS" USING STATS INPUT-REC CX-CALL-RECORD-NUM.
+016700     DISPLAY "Call record " CX-CALL-RECORD-NUM ": "
+016800         IDATE " " ICALLER " " ICALLEE " " IDUR " minutes".
+016850     CALL "NEXT-PHONE" USING CX-POSITION USER-INPUT-CALLER
+016855         USER-INPUT-CALLER-CC USER-INPUT-CALLER-EXT
+016860         CX-CALL-RECORD-NUM.
+016900 2100-EXIT.
+017000     EXIT.
+
+017100*----------------------------------------------------------------
+017200* 9500-WRITE-AUDIT-ENTRY.
+017300*    RECORDS THE ADDITION IN THE SHARED AUDIT LOG.
+017400*----------------------------------------------------------------
+017500 9500-WRITE-AUDIT-ENTRY.
+017600     CALL "WRITE-AUDIT-LOG" USING STATS OPERATOR-ID
+017700         USER-INPUT-FLAG RECORD-NUM USER-INPUT-CALLER.
+017800 9500-EXIT.
+017900     EXIT.
