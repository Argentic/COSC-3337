@@ -0,0 +1,254 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CUSTPHN.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    CUSTOMER PHONE-NUMBER BUCKET INDEX.  BUCKET-FILE IS A
+001200*    FIXED-SIZE RELATIVE FILE HASHED ON IPHONE WITH LINEAR
+001300*    PROBING FOR COLLISIONS.  EACH SLOT HOLDS A PHONE NUMBER
+001400*    AND THE CUSTOMER MASTER RECORD NUMBER IT MAPS TO.
+001500*
+001600*    MODIFICATION HISTORY.
+001700*    08/08/2026  RH   ORIGINAL MODULE - ADD/SEARCH, PLUS
+001800*                     DELETE-CUSTOMER-PHONE FOR THE
+001900*                     DELETE-ACCOUNT MENU OPTION.
+001950*    08/08/2026  RH   BUCKET-FILE WAS ASSIGNED TO THE SAME
+001960*                     "customer-file" NAME AS THE MASTER FILE -
+001970*                     GIVING IT ITS OWN FILE NAME.
+001980*    08/08/2026  RH   EACH SLOT NOW ALSO HOLDS THE COUNTRY CODE
+001985*                     AND EXTENSION, AND A MATCH REQUIRES ALL
+001990*                     THREE TO BE EQUAL, SO TWO NUMBERS THAT
+001992*                     SHARE THE SAME DIGITS BUT A DIFFERENT
+001994*                     COUNTRY CODE OR EXTENSION INDEX SEPARATELY.
+001995*    08/08/2026  RH   DELETE NOW TOMBSTONES THE SLOT (BKT-DELETED)
+001996*                     INSTEAD OF MARKING IT BKT-EMPTY - THIS IS A
+001997*                     LINEAR-PROBED TABLE, SO CLEARING A SLOT TO
+001998*                     TRULY EMPTY COULD STRAND A DIFFERENT PHONE
+001999*                     THAT COLLIDED PAST IT.  PROBING NOW KEEPS
+001999*                     GOING THROUGH A TOMBSTONE (IT ONLY STOPS AT
+001999*                     A MATCH, A TRUE EMPTY, OR A FULL TABLE) BUT
+001999*                     REMEMBERS THE FIRST TOMBSTONE OR EMPTY SLOT
+001999*                     IT PASSED SO ADD-CUSTOMER-PHONE CAN REUSE
+001999*                     IT INSTEAD OF GROWING THE PROBE CHAIN.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT BUCKET-FILE ASSIGN TO "customer-phone-index"
+002500         ORGANIZATION IS RELATIVE
+002600         ACCESS IS RANDOM
+002700         RELATIVE KEY IS CP-RELATIVE-KEY
+002800         FILE STATUS IS CP-FILE-STATUS.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  BUCKET-FILE.
+003200 01  BUCKET-REC.
+003300     05  BKT-IN-USE          PIC X.
+003400         88  BKT-EMPTY              VALUE "N".
+003500         88  BKT-OCCUPIED           VALUE "Y".
+003550         88  BKT-DELETED            VALUE "D".
+003600     05  BKT-PHONE           PIC 9(10).
+003650     05  BKT-CC              PIC 9(03).
+003680     05  BKT-EXT             PIC 9(05).
+003700     05  BKT-RECORD-NUM      PIC 9(09).
+
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* WORKING STORAGE.
+004100*----------------------------------------------------------------
+004200 01  CP-RELATIVE-KEY         PIC 9(09).
+004300 01  CP-FILE-STATUS          PIC XX.
+004400 01  CP-NUM-BUCKETS          PIC 9(05) VALUE 09973.
+004500 01  CP-START-SLOT           PIC 9(09).
+004600 01  CP-CURRENT-SLOT         PIC 9(09).
+004700 01  CP-PROBE-COUNT          PIC 9(05).
+004800 01  CP-QUOTIENT             PIC 9(09).
+004900 01  CP-REMAINDER            PIC 9(09).
+005000 01  CP-DONE-SWITCH          PIC X.
+005100     88  CP-DONE                    VALUE "Y".
+005200     88  CP-NOT-DONE                VALUE "N".
+005300 01  CP-RESULT-SWITCH        PIC X.
+005400     88  CP-FOUND-EMPTY             VALUE "E".
+005500     88  CP-FOUND-MATCH             VALUE "M".
+005600     88  CP-TABLE-FULL              VALUE "F".
+005650 01  CP-AVAIL-SLOT           PIC 9(09).
+005680 01  CP-AVAIL-SWITCH         PIC X.
+005690     88  CP-HAVE-AVAIL              VALUE "Y".
+005695     88  CP-NO-AVAIL                VALUE "N".
+
+005700 LINKAGE SECTION.
+005800 01  LS-STATS                PIC 9.
+005900 01  LS-POSITION             PIC 9(09).
+006000 01  LS-PHONE                PIC 9(10).
+006050 01  LS-CC                   PIC 9(03).
+006080 01  LS-EXT                  PIC 9(05).
+006100 01  LS-RECORD-NUM           PIC 9(09).
+
+006200*----------------------------------------------------------------
+006300* PROCEDURE DIVISION.
+006400*----------------------------------------------------------------
+006500 PROCEDURE DIVISION.
+
+006600*----------------------------------------------------------------
+006700* 1000-OPEN-CUSTOMER-PHONE-ENTRY.
+006800*----------------------------------------------------------------
+006900 1000-OPEN-CUSTOMER-PHONE-ENTRY.
+007000 ENTRY "OPEN-CUSTOMER-PHONE" USING LS-STATS.
+007100     MOVE ZERO TO LS-STATS.
+007200     OPEN I-O BUCKET-FILE.
+007300     IF CP-FILE-STATUS = "35"
+007400         OPEN OUTPUT BUCKET-FILE
+007500         CLOSE BUCKET-FILE
+007600         OPEN I-O BUCKET-FILE
+007700         PERFORM 1010-INITIALIZE-BUCKETS THRU 1010-EXIT.
+007800     IF CP-FILE-STATUS NOT = "00"
+007900         MOVE 2 TO LS-STATS.
+008000     GOBACK.
+
+008100 1010-INITIALIZE-BUCKETS.
+008200     MOVE "N" TO BKT-IN-USE.
+008300     MOVE ZERO TO BKT-PHONE.
+008350     MOVE ZERO TO BKT-CC.
+008380     MOVE ZERO TO BKT-EXT.
+008400     MOVE ZERO TO BKT-RECORD-NUM.
+008500     MOVE ZERO TO CP-CURRENT-SLOT.
+008600     PERFORM 1020-WRITE-EMPTY-SLOT THRU 1020-EXIT
+008700         CP-NUM-BUCKETS TIMES.
+008800 1010-EXIT.
+008900     EXIT.
+
+009000 1020-WRITE-EMPTY-SLOT.
+009100     ADD 1 TO CP-CURRENT-SLOT.
+009200     MOVE CP-CURRENT-SLOT TO CP-RELATIVE-KEY.
+009300     WRITE BUCKET-REC.
+009400 1020-EXIT.
+009500     EXIT.
+
+009600*----------------------------------------------------------------
+009700* 2000-ADD-CUSTOMER-PHONE-ENTRY.
+009800*    PROBES THE BUCKET TABLE FOR THE GIVEN PHONE NUMBER.
+009900*    LS-STATS = 0  ADDED OK
+010000*               1  PHONE ALREADY EXISTS IN INDEX
+010100*               2  TABLE FULL / I-O ERROR
+010200*----------------------------------------------------------------
+010300 2000-ADD-CUSTOMER-PHONE-ENTRY.
+010400 ENTRY "ADD-CUSTOMER-PHONE" USING LS-STATS LS-PHONE LS-CC
+010450                                  LS-EXT LS-RECORD-NUM.
+010600     PERFORM 2100-PROBE-FOR-PHONE THRU 2100-EXIT.
+010700     IF CP-FOUND-MATCH
+010800         MOVE 1 TO LS-STATS
+010900     ELSE IF CP-TABLE-FULL
+011000         MOVE 2 TO LS-STATS
+011100     ELSE
+011200         MOVE "Y" TO BKT-IN-USE
+011300         MOVE LS-PHONE TO BKT-PHONE
+011350         MOVE LS-CC TO BKT-CC
+011380         MOVE LS-EXT TO BKT-EXT
+011400         MOVE LS-RECORD-NUM TO BKT-RECORD-NUM
+011500         MOVE CP-AVAIL-SLOT TO CP-RELATIVE-KEY
+011600         REWRITE BUCKET-REC
+011700         MOVE ZERO TO LS-STATS.
+011800     GOBACK.
+
+011900*----------------------------------------------------------------
+012000* 3000-SEARCH-CUSTOMER-PHONE-ENTRY.
+012100*    LS-POSITION RETURNS THE CUSTOMER MASTER RECORD NUMBER
+012200*    FOR LS-PHONE/LS-CC/LS-EXT TOGETHER, OR ZERO WHEN NOT FOUND.
+012300*----------------------------------------------------------------
+012400 3000-SEARCH-CUSTOMER-PHONE-ENTRY.
+012500 ENTRY "SEARCH-CUSTOMER-PHONE" USING LS-POSITION LS-PHONE
+012550                                     LS-CC LS-EXT.
+012600     PERFORM 2100-PROBE-FOR-PHONE THRU 2100-EXIT.
+012700     IF CP-FOUND-MATCH
+012800         MOVE BKT-RECORD-NUM TO LS-POSITION
+012900     ELSE
+013000         MOVE ZERO TO LS-POSITION.
+013100     GOBACK.
+
+013200*----------------------------------------------------------------
+013300* 4000-DELETE-CUSTOMER-PHONE-ENTRY.
+013400*----------------------------------------------------------------
+013500 4000-DELETE-CUSTOMER-PHONE-ENTRY.
+013600 ENTRY "DELETE-CUSTOMER-PHONE" USING LS-STATS LS-PHONE LS-CC
+013650                                     LS-EXT.
+013700     PERFORM 2100-PROBE-FOR-PHONE THRU 2100-EXIT.
+013800     IF CP-FOUND-MATCH
+013900         MOVE "D" TO BKT-IN-USE
+014000         MOVE CP-CURRENT-SLOT TO CP-RELATIVE-KEY
+014100         REWRITE BUCKET-REC
+014200         MOVE ZERO TO LS-STATS
+014300     ELSE
+014400         MOVE 2 TO LS-STATS.
+014500     GOBACK.
+
+014600*----------------------------------------------------------------
+014700* 2100-PROBE-FOR-PHONE.
+014800*    LINEAR-PROBES THE HASH TABLE STARTING AT THE SLOT
+014900*    DERIVED FROM LS-PHONE.  LEAVES THE MATCHING OR FIRST
+015000*    EMPTY RECORD IN BUCKET-REC AND ITS SLOT NUMBER IN
+015100*    CP-CURRENT-SLOT, WITH CP-RESULT-SWITCH SET ACCORDINGLY.
+015200*----------------------------------------------------------------
+015300 2100-PROBE-FOR-PHONE.
+015400     DIVIDE LS-PHONE BY CP-NUM-BUCKETS
+015500         GIVING CP-QUOTIENT REMAINDER CP-REMAINDER.
+015600     ADD 1 TO CP-REMAINDER GIVING CP-START-SLOT.
+015700     MOVE CP-START-SLOT TO CP-CURRENT-SLOT.
+015800     MOVE ZERO TO CP-PROBE-COUNT.
+015900     MOVE "N" TO CP-DONE-SWITCH.
+015950     MOVE "N" TO CP-AVAIL-SWITCH.
+015960     MOVE ZERO TO CP-AVAIL-SLOT.
+016000     PERFORM 2110-PROBE-SLOT THRU 2110-EXIT
+016100         UNTIL CP-DONE.
+016200 2100-EXIT.
+016300     EXIT.
+
+016400 2110-PROBE-SLOT.
+016500     MOVE CP-CURRENT-SLOT TO CP-RELATIVE-KEY.
+016600     READ BUCKET-FILE.
+016700     ADD 1 TO CP-PROBE-COUNT.
+016710     IF BKT-OCCUPIED AND BKT-PHONE = LS-PHONE AND BKT-CC = LS-CC
+016720             AND BKT-EXT = LS-EXT
+016730         MOVE "M" TO CP-RESULT-SWITCH
+016740         MOVE "Y" TO CP-DONE-SWITCH
+016800     ELSE IF BKT-EMPTY
+016810         IF CP-NO-AVAIL
+016820             MOVE CP-CURRENT-SLOT TO CP-AVAIL-SLOT
+016830             MOVE "Y" TO CP-AVAIL-SWITCH
+016840         END-IF
+016900         MOVE "E" TO CP-RESULT-SWITCH
+017000         MOVE "Y" TO CP-DONE-SWITCH
+017050     ELSE
+017060         IF BKT-DELETED AND CP-NO-AVAIL
+017070             MOVE CP-CURRENT-SLOT TO CP-AVAIL-SLOT
+017080             MOVE "Y" TO CP-AVAIL-SWITCH
+017090         END-IF
+017100         IF CP-PROBE-COUNT >= CP-NUM-BUCKETS
+017110             IF CP-HAVE-AVAIL
+017120                 MOVE "E" TO CP-RESULT-SWITCH
+017130             ELSE
+017140                 MOVE "F" TO CP-RESULT-SWITCH
+017150             END-IF
+017200             MOVE "Y" TO CP-DONE-SWITCH
+017300         ELSE
+017400             ADD 1 TO CP-CURRENT-SLOT
+017500             IF CP-CURRENT-SLOT > CP-NUM-BUCKETS
+017600                 MOVE 1 TO CP-CURRENT-SLOT
+017700             END-IF
+017800         END-IF
+017900     END-IF.
+018100 2110-EXIT.
+018200     EXIT.
+
+018300*----------------------------------------------------------------
+018400* 9000-CLOSE-CUSTOMER-PHONE-ENTRY.
+018500*----------------------------------------------------------------
+018600 9000-CLOSE-CUSTOMER-PHONE-ENTRY.
+018700 ENTRY "CLOSE-CUSTOMER-PHONE".
+018800     CLOSE BUCKET-FILE.
+018900     GOBACK.
