@@ -0,0 +1,73 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    VALSTZIP.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    VALIDATES A STATE CODE / ZIP CODE PAIR AGAINST THE STATIC
+001200*    STATE-ZIP REFERENCE TABLE IN STTZIP.  CALLED BY PROJECT3
+001300*    BEFORE A CUSTOMER RECORD IS WRITTEN OR REWRITTEN SO THAT
+001400*    BAD ADDRESS DATA NEVER REACHES THE MASTER FILE.
+001500*
+001600*    MODIFICATION HISTORY.
+001700*    08/08/2026  RH   ORIGINAL MODULE.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*----------------------------------------------------------------
+002300* STATE / ZIP REFERENCE TABLE.
+002400*----------------------------------------------------------------
+002500 COPY STTZIP.
+
+002600*----------------------------------------------------------------
+002700* WORKING STORAGE.
+002800*----------------------------------------------------------------
+002900 01  VZ-FOUND-SWITCH         PIC X(01).
+003000     88  VZ-FOUND            VALUE "Y".
+003100     88  VZ-NOT-FOUND        VALUE "N".
+
+003200 LINKAGE SECTION.
+003300 01  LS-STATS                PIC 9.
+003400 01  LS-STATE                PIC XX.
+003500 01  LS-ZIP                  PIC 9(05).
+
+003600*----------------------------------------------------------------
+003700* PROCEDURE DIVISION.
+003800*----------------------------------------------------------------
+003900 PROCEDURE DIVISION.
+
+004000*----------------------------------------------------------------
+004100* 1000-VALIDATE-STATE-ZIP-ENTRY.
+004200*    LS-STATS = 0 WHEN LS-STATE IS A KNOWN STATE CODE AND
+004300*    LS-ZIP FALLS WITHIN THAT STATE'S ZIP RANGE, ELSE 1.
+004400*----------------------------------------------------------------
+004500 1000-VALIDATE-STATE-ZIP-ENTRY.
+004600 ENTRY "VALIDATE-STATE-ZIP" USING LS-STATS LS-STATE LS-ZIP.
+004700     SET VZ-NOT-FOUND TO TRUE.
+004800     SET WS-STZ-INDEX TO 1.
+004900     PERFORM 1100-TEST-TABLE-ENTRY THRU 1100-EXIT
+005000         VARYING WS-STZ-INDEX FROM 1 BY 1
+005100         UNTIL WS-STZ-INDEX > 51
+005200            OR VZ-FOUND.
+005300     IF VZ-FOUND
+005400         MOVE ZERO TO LS-STATS
+005500     ELSE
+005600         MOVE 1 TO LS-STATS.
+005700     GOBACK.
+
+005800*----------------------------------------------------------------
+005900* 1100-TEST-TABLE-ENTRY.
+006000*    COMPARES THE CALLER'S STATE/ZIP AGAINST ONE TABLE ROW.
+006100*----------------------------------------------------------------
+006200 1100-TEST-TABLE-ENTRY.
+006300     IF LS-STATE = WS-TBL-STATE (WS-STZ-INDEX)
+006400         AND LS-ZIP >= WS-TBL-ZIP-LOW (WS-STZ-INDEX)
+006500         AND LS-ZIP <= WS-TBL-ZIP-HIGH (WS-STZ-INDEX)
+006600             SET VZ-FOUND TO TRUE.
+006700 1100-EXIT.
+006800     EXIT.
