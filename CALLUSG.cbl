@@ -0,0 +1,329 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CALLUSG.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    BATCH USAGE/TRAFFIC REPORT.  FILTERS THE CALL FILE TO AN
+001200*    OPERATOR-SUPPLIED DATE RANGE, TOTALS CALL COUNT AND
+001300*    DURATION PER CALLING CUSTOMER, AND PRINTS THE CUSTOMERS
+001400*    RANKED BY TOTAL MINUTES, HIGHEST FIRST.  REPLACES THE
+001500*    ONE-NUMBER-AT-A-TIME "SEARCH BY NUMBERS" LOOKUP ON THE
+001600*    CALL MAINTENANCE MENU FOR OPERATIONS REPORTING PURPOSES.
+001700*
+001800*    MODIFICATION HISTORY.
+001900*    08/08/2026  RH   ORIGINAL PROGRAM.
+001950*    08/08/2026  RH   THE CALLER KEY USED FOR SORTING, SUMMING
+001960*                     AND RANKING NOW INCLUDES THE COUNTRY CODE
+001970*                     AND EXTENSION, SO TWO CALLERS THAT SHARE
+001980*                     THE SAME 10-DIGIT NUMBER BUT DIFFER IN
+001990*                     EITHER ARE TOTALLED SEPARATELY, AND THE
+001995*                     PHONE INDEX LOOKUP IS KEYED THE SAME WAY.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CALL-FILE ASSIGN TO "call-file"
+002500         ORGANIZATION IS RELATIVE
+002600         ACCESS IS SEQUENTIAL
+002700         FILE STATUS IS CU-CALL-STATUS.
+
+002800     SELECT SORT-WORK-FILE ASSIGN TO "callusg-sort-work".
+
+002900     SELECT SORTED-CALL-FILE ASSIGN TO "callusg-sorted"
+003000         ORGANIZATION IS RELATIVE
+003100         ACCESS IS SEQUENTIAL
+003200         FILE STATUS IS CU-SORTED-STATUS.
+
+003300     SELECT TOTALS-WORK-FILE ASSIGN TO "callusg-totals-work".
+
+003400     SELECT SORTED-TOTALS-FILE ASSIGN TO "callusg-totals-rank"
+003500         ORGANIZATION IS RELATIVE
+003600         ACCESS IS SEQUENTIAL
+003700         FILE STATUS IS CU-TOTALS-STATUS.
+
+003800     SELECT PRINT-FILE ASSIGN TO "callusg-report"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS CU-PRINT-STATUS.
+
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CALL-FILE.
+004400 01  CALL-REC.
+004500     COPY CALLREC.
+
+004600 SD  SORT-WORK-FILE.
+004700 01  SORT-REC.
+004800     COPY CALLREC.
+
+004900 FD  SORTED-CALL-FILE.
+005000 01  SORTED-REC.
+005100     COPY CALLREC.
+
+005200 SD  TOTALS-WORK-FILE.
+005300 01  TOTALS-SORT-REC.
+005400     05  TS-CALLER              PIC 9(10).
+005450     05  TS-CALLER-CC            PIC 9(03).
+005480     05  TS-CALLER-EXT           PIC 9(05).
+005500     05  TS-CALL-COUNT          PIC 9(05).
+005600     05  TS-TOTAL-DUR           PIC 9(07).
+
+005700 FD  SORTED-TOTALS-FILE.
+005800 01  SORTED-TOTALS-REC.
+005900     05  ST-CALLER              PIC 9(10).
+005950     05  ST-CALLER-CC            PIC 9(03).
+005980     05  ST-CALLER-EXT           PIC 9(05).
+006000     05  ST-CALL-COUNT          PIC 9(05).
+006100     05  ST-TOTAL-DUR           PIC 9(07).
+
+006200 FD  PRINT-FILE.
+006300 01  PRINT-LINE                 PIC X(80).
+
+006400 WORKING-STORAGE SECTION.
+006500*----------------------------------------------------------------
+006600* WORKING STORAGE.
+006700*----------------------------------------------------------------
+006800 01  CU-CALL-STATUS              PIC XX.
+006900 01  CU-SORTED-STATUS            PIC XX.
+007000 01  CU-TOTALS-STATUS            PIC XX.
+007100 01  CU-PRINT-STATUS             PIC XX.
+007200 01  CU-STATS                    PIC 9.
+007300 01  CU-POSITION                 PIC 9(09).
+007400 01  CU-START-DATE               PIC X(12).
+007500 01  CU-END-DATE                 PIC X(12).
+007600 01  CU-PREV-CALLER              PIC 9(10).
+007650 01  CU-PREV-CALLER-CC           PIC 9(03).
+007680 01  CU-PREV-CALLER-EXT          PIC 9(05).
+007700 01  CU-CALL-COUNT               PIC 9(05).
+007800 01  CU-TOTAL-DUR                PIC 9(07).
+007900 01  CU-RANK                     PIC 9(05).
+008000 01  CU-CUST-REC.
+008100     COPY CUSTREC.
+008200 01  CU-RAW-EOF-SWITCH           PIC X(01).
+008300     88  CU-NO-MORE-RAW-CALLS    VALUE "Y".
+008400     88  CU-MORE-RAW-CALLS       VALUE "N".
+008500 01  CU-SORTED-EOF-SWITCH        PIC X(01).
+008600     88  CU-NO-MORE-SORTED-CALLS VALUE "Y".
+008700     88  CU-MORE-SORTED-CALLS    VALUE "N".
+008800 01  CU-TOTALS-EOF-SWITCH        PIC X(01).
+008900     88  CU-NO-MORE-TOTALS       VALUE "Y".
+009000     88  CU-MORE-TOTALS          VALUE "N".
+
+009100*----------------------------------------------------------------
+009200* HEADING AND DETAIL LINE LAYOUTS FOR THE PRINTED REPORT.
+009300*----------------------------------------------------------------
+009400 01  HEADING-LINE-1.
+009500     05  FILLER           PIC X(40) VALUE
+009600         "CUSTOMER USAGE RANKING".
+
+009700 01  HEADING-LINE-2.
+009800     05  FILLER           PIC X(06) VALUE "RANK".
+009900     05  FILLER           PIC X(32) VALUE "CUSTOMER NAME".
+010000     05  FILLER           PIC X(13) VALUE "PHONE".
+010100     05  FILLER           PIC X(08) VALUE "CALLS".
+010200     05  FILLER           PIC X(08) VALUE "MINUTES".
+
+010300 01  DETAIL-LINE.
+010400     05  DL-RANK          PIC ZZ9.
+010500     05  FILLER           PIC X(03) VALUE SPACES.
+010600     05  DL-NAME          PIC X(30).
+010700     05  FILLER           PIC X(02) VALUE SPACES.
+010800     05  DL-PHONE         PIC 9(10).
+010900     05  FILLER           PIC X(03) VALUE SPACES.
+011000     05  DL-CALL-COUNT    PIC ZZZZ9.
+011100     05  FILLER           PIC X(03) VALUE SPACES.
+011200     05  DL-TOTAL-DUR     PIC ZZZZZZ9.
+
+011300*----------------------------------------------------------------
+011400* PROCEDURE DIVISION.
+011500*----------------------------------------------------------------
+011600 PROCEDURE DIVISION.
+
+011700*----------------------------------------------------------------
+011800* 0000-MAIN-PARAGRAPH.
+011900*----------------------------------------------------------------
+012000 0000-MAIN-PARAGRAPH.
+012100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012200     PERFORM 2000-SORT-CALLS-BY-CALLER THRU 2000-EXIT.
+012300     PERFORM 4000-SORT-TOTALS-BY-VOLUME THRU 4000-EXIT.
+012400     PERFORM 5000-PRINT-RANKED-REPORT THRU 5000-EXIT.
+012500     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+012600     STOP RUN.
+
+012700*----------------------------------------------------------------
+012800* 1000-INITIALIZE.
+012900*----------------------------------------------------------------
+013000 1000-INITIALIZE.
+013100     CALL "OPEN-CUSTOMERS" USING CU-STATS.
+013200     CALL "OPEN-CUSTOMER-PHONE" USING CU-STATS.
+013300     OPEN OUTPUT PRINT-FILE.
+013400     MOVE ZERO TO CU-RANK.
+013500     DISPLAY "Usage ranking report".
+013600     DISPLAY "Enter the starting call date (as on call-file)".
+013700     ACCEPT CU-START-DATE.
+013800     DISPLAY "Enter the ending call date (as on call-file)".
+013900     ACCEPT CU-END-DATE.
+014000 1000-EXIT.
+014100     EXIT.
+
+014200*----------------------------------------------------------------
+014300* 2000-SORT-CALLS-BY-CALLER.
+014400*    FILTERS CALL-FILE TO THE REQUESTED DATE RANGE AND SORTS
+014500*    THE SURVIVORS INTO CALLER SEQUENCE.
+014600*----------------------------------------------------------------
+014700 2000-SORT-CALLS-BY-CALLER.
+014800     SORT SORT-WORK-FILE
+014900         ON ASCENDING KEY ICALLER OF SORT-REC
+014950         ON ASCENDING KEY ICALLER-CC OF SORT-REC
+014970         ON ASCENDING KEY ICALLER-EXT OF SORT-REC
+015000         INPUT PROCEDURE 2100-FILTER-BY-DATE THRU 2100-EXIT
+015100         GIVING SORTED-CALL-FILE.
+015200 2000-EXIT.
+015300     EXIT.
+
+015400 2100-FILTER-BY-DATE.
+015500     SET CU-MORE-RAW-CALLS TO TRUE.
+015600     OPEN INPUT CALL-FILE.
+015700     PERFORM 2110-READ-RAW-CALL THRU 2110-EXIT.
+015800     PERFORM 2120-RELEASE-IF-IN-RANGE THRU 2120-EXIT
+015900         UNTIL CU-NO-MORE-RAW-CALLS.
+016000     CLOSE CALL-FILE.
+016100 2100-EXIT.
+016200     EXIT.
+
+016300 2110-READ-RAW-CALL.
+016400     READ CALL-FILE
+016500         AT END SET CU-NO-MORE-RAW-CALLS TO TRUE.
+016600 2110-EXIT.
+016700     EXIT.
+
+016800 2120-RELEASE-IF-IN-RANGE.
+016900     IF IDATE OF CALL-REC >= CU-START-DATE
+017000         AND IDATE OF CALL-REC <= CU-END-DATE
+017100             MOVE CALL-REC TO SORT-REC
+017200             RELEASE SORT-REC.
+017300     PERFORM 2110-READ-RAW-CALL THRU 2110-EXIT.
+017400 2120-EXIT.
+017500     EXIT.
+
+017600*----------------------------------------------------------------
+017700* 3000-SUMMARIZE-BY-CALLER.
+017800*    INPUT PROCEDURE FOR THE RANKING SORT BELOW - READS THE
+017900*    CALLER-SEQUENCED FILE AND RELEASES ONE TOTALS RECORD PER
+018000*    CALLER.
+018100*----------------------------------------------------------------
+018200 3000-SUMMARIZE-BY-CALLER.
+018300     SET CU-MORE-SORTED-CALLS TO TRUE.
+018400     MOVE ZERO TO CU-PREV-CALLER.
+018450     MOVE ZERO TO CU-PREV-CALLER-CC.
+018480     MOVE ZERO TO CU-PREV-CALLER-EXT.
+018500     OPEN INPUT SORTED-CALL-FILE.
+018600     PERFORM 3100-READ-SORTED-CALL THRU 3100-EXIT.
+018700     PERFORM 3200-ACCUMULATE-ONE-CALL THRU 3200-EXIT
+018800         UNTIL CU-NO-MORE-SORTED-CALLS.
+018900     IF CU-PREV-CALLER NOT = ZERO
+019000         PERFORM 3300-RELEASE-TOTAL THRU 3300-EXIT.
+019100     CLOSE SORTED-CALL-FILE.
+019200 3000-EXIT.
+019300     EXIT.
+
+019400 3100-READ-SORTED-CALL.
+019500     READ SORTED-CALL-FILE
+019600         AT END SET CU-NO-MORE-SORTED-CALLS TO TRUE.
+019700 3100-EXIT.
+019800     EXIT.
+
+019900 3200-ACCUMULATE-ONE-CALL.
+020000     IF ICALLER OF SORTED-REC NOT = CU-PREV-CALLER
+020010         OR ICALLER-CC OF SORTED-REC NOT = CU-PREV-CALLER-CC
+020020         OR ICALLER-EXT OF SORTED-REC NOT = CU-PREV-CALLER-EXT
+020100         IF CU-PREV-CALLER NOT = ZERO
+020200             PERFORM 3300-RELEASE-TOTAL THRU 3300-EXIT
+020300         END-IF
+020400         MOVE ICALLER OF SORTED-REC TO CU-PREV-CALLER
+020450         MOVE ICALLER-CC OF SORTED-REC TO CU-PREV-CALLER-CC
+020480         MOVE ICALLER-EXT OF SORTED-REC TO CU-PREV-CALLER-EXT
+020500         MOVE ZERO TO CU-CALL-COUNT
+020600         MOVE ZERO TO CU-TOTAL-DUR
+020700     END-IF.
+020800     ADD 1 TO CU-CALL-COUNT.
+020900     ADD IDUR OF SORTED-REC TO CU-TOTAL-DUR.
+021000     PERFORM 3100-READ-SORTED-CALL THRU 3100-EXIT.
+021100 3200-EXIT.
+021200     EXIT.
+
+021300 3300-RELEASE-TOTAL.
+021400     MOVE CU-PREV-CALLER TO TS-CALLER.
+021450     MOVE CU-PREV-CALLER-CC TO TS-CALLER-CC.
+021480     MOVE CU-PREV-CALLER-EXT TO TS-CALLER-EXT.
+021500     MOVE CU-CALL-COUNT TO TS-CALL-COUNT.
+021600     MOVE CU-TOTAL-DUR TO TS-TOTAL-DUR.
+021700     RELEASE TOTALS-SORT-REC.
+021800 3300-EXIT.
+021900     EXIT.
+
+022000*----------------------------------------------------------------
+022100* 4000-SORT-TOTALS-BY-VOLUME.
+022200*    RANKS THE PER-CUSTOMER TOTALS, HIGHEST MINUTES FIRST.
+022300*----------------------------------------------------------------
+022400 4000-SORT-TOTALS-BY-VOLUME.
+022500     SORT TOTALS-WORK-FILE
+022600         ON DESCENDING KEY TS-TOTAL-DUR OF TOTALS-SORT-REC
+022700         INPUT PROCEDURE 3000-SUMMARIZE-BY-CALLER THRU 3000-EXIT
+022800         GIVING SORTED-TOTALS-FILE.
+022900 4000-EXIT.
+023000     EXIT.
+
+023100*----------------------------------------------------------------
+023200* 5000-PRINT-RANKED-REPORT.
+023300*----------------------------------------------------------------
+023400 5000-PRINT-RANKED-REPORT.
+023500     OPEN INPUT SORTED-TOTALS-FILE.
+023600     WRITE PRINT-LINE FROM HEADING-LINE-1.
+023700     WRITE PRINT-LINE FROM HEADING-LINE-2.
+023800     SET CU-MORE-TOTALS TO TRUE.
+023900     PERFORM 5100-READ-RANKED-TOTAL THRU 5100-EXIT.
+024000     PERFORM 5200-PRINT-ONE-RANK THRU 5200-EXIT
+024100         UNTIL CU-NO-MORE-TOTALS.
+024200     CLOSE SORTED-TOTALS-FILE.
+024300 5000-EXIT.
+024400     EXIT.
+
+024500 5100-READ-RANKED-TOTAL.
+024600     READ SORTED-TOTALS-FILE
+024700         AT END SET CU-NO-MORE-TOTALS TO TRUE.
+024800 5100-EXIT.
+024900     EXIT.
+
+025000 5200-PRINT-ONE-RANK.
+025100     ADD 1 TO CU-RANK.
+025200     CALL "SEARCH-CUSTOMER-PHONE" USING CU-POSITION ST-CALLER
+025250         ST-CALLER-CC ST-CALLER-EXT.
+025300     IF CU-POSITION NOT = ZERO
+025400         CALL "READ-CUSTOMERS" USING CU-STATS CU-CUST-REC
+025500             CU-POSITION
+025600         MOVE INAME OF CU-CUST-REC TO DL-NAME
+025700     ELSE
+025800         MOVE "*** UNKNOWN CUSTOMER ***" TO DL-NAME.
+025900     MOVE CU-RANK TO DL-RANK.
+026000     MOVE ST-CALLER TO DL-PHONE.
+026100     MOVE ST-CALL-COUNT TO DL-CALL-COUNT.
+026200     MOVE ST-TOTAL-DUR TO DL-TOTAL-DUR.
+026300     WRITE PRINT-LINE FROM DETAIL-LINE.
+026400     PERFORM 5100-READ-RANKED-TOTAL THRU 5100-EXIT.
+026500 5200-EXIT.
+026600     EXIT.
+
+026700*----------------------------------------------------------------
+026800* 8000-TERMINATE.
+026900*----------------------------------------------------------------
+027000 8000-TERMINATE.
+027100     CLOSE PRINT-FILE.
+027200     CALL "CLOSE-CUSTOMERS".
+027300     CALL "CLOSE-CUSTOMER-PHONE".
+027400 8000-EXIT.
+027500     EXIT.
