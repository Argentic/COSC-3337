@@ -0,0 +1,218 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CUSTLOAD.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    BATCH BULK-LOAD PROGRAM FOR NEW CUSTOMER ACCOUNTS.  READS
+001200*    ONE TRANSACTION PER LINE FROM A FLAT INPUT FILE AND ADDS
+001300*    EACH ONE THE SAME WAY PROJECT3'S ADD AN ACCOUNT OPTION
+001400*    DOES - THROUGH ADD-CUSTOMER-PHONE, ADD-CUSTOMER-NAME AND
+001500*    WRITE-CUSTOMERS - SO THE PHONE INDEX, THE NAME INDEX AND
+001600*    THE MASTER FILE ALL STAY IN STEP WITH WHAT PROJECT3 WOULD
+001700*    HAVE PRODUCED ONE ACCOUNT AT A TIME.  A TRANSACTION THAT
+001800*    THE STATE/ZIP TABLE, THE PHONE INDEX OR THE MASTER FILE
+001900*    WILL NOT ACCEPT IS WRITTEN TO THE REJECT LIST WITH A
+002000*    REASON INSTEAD OF STOPPING THE RUN.
+002100*
+002200*    MODIFICATION HISTORY.
+002300*    08/08/2026  RH   ORIGINAL PROGRAM.
+002350*    08/08/2026  RH   CARRIES THE TRANSACTION'S COUNTRY CODE
+002360*                     AND EXTENSION THROUGH TO THE PHONE INDEX
+002370*                     AND MASTER RECORD ALONGSIDE THE BASE
+002380*                     NUMBER.
+002385*    08/08/2026  RH   EACH TRANSACTION NOW GETS ITS NEW RECORD
+002390*                     NUMBER FROM NEXT-CUSTOMER-NUMBER INSTEAD
+002392*                     OF A START-UP COUNT OF RECORDS ON FILE,
+002394*                     MATCHING THE SAME FIX IN PROJECT3 - A
+002396*                     COUNT STOPS AT THE FIRST GAP A DELETE
+002398*                     LEAVES BEHIND AND WOULD REISSUE A RECORD
+002399*                     NUMBER STILL IN USE FARTHER DOWN THE FILE.
+002399*    08/09/2026  RH   NOW RECORDS EACH SUCCESSFUL ADD IN THE
+002399*                     SHARED AUDIT LOG, THE SAME WAY PROJECT3
+002399*                     DOES, SO A BULK LOAD SHOWS UP IN THE TRAIL
+002399*                     ALONGSIDE ONE-AT-A-TIME ADDS.  ALSO CHECKS
+002399*                     ADD-CUSTOMER-NAME'S STATUS BEFORE WRITING
+002399*                     THE MASTER RECORD, MATCHING THE SAME FIX
+002399*                     IN PROJECT3'S ADD AN ACCOUNT OPTION.
+002399*    08/09/2026  RH   A REJECTED TRANSACTION NOW UNDOES ANY
+002399*                     PHONE/NAME INDEX ENTRY A LATER STEP ALREADY
+002399*                     COMMITTED BEFORE THE TRANSACTION WAS
+002399*                     REJECTED - OTHERWISE A NAME-INDEX OR MASTER-
+002399*                     FILE FAILURE LEFT THE PHONE INDEX POINTING
+002399*                     AT A RECORD NUMBER THAT WAS NEVER WRITTEN,
+002399*                     PERMANENTLY BLOCKING THAT PHONE NUMBER FROM
+002399*                     EVER BEING LOADED AGAIN.
+002400*----------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT TRANSACTION-FILE ASSIGN TO "custload-transactions"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS CL-TRANS-STATUS.
+003100     SELECT REJECT-FILE ASSIGN TO "custload-rejects"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS CL-REJECT-STATUS.
+
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  TRANSACTION-FILE.
+003700 01  TRANSACTION-LINE.
+003800     COPY CUSTTRN.
+
+003900 FD  REJECT-FILE.
+004000 01  REJECT-LINE.
+004100     COPY REJREC.
+
+004200 WORKING-STORAGE SECTION.
+004300*----------------------------------------------------------------
+004400* WORKING STORAGE.
+004500*----------------------------------------------------------------
+004600 01  INPUT-REC.
+004700     COPY CUSTREC.
+004800 01  STATS                   PIC 9.
+004900 01  SZ-STATS                PIC 9.
+005000 01  RECORD-NUM              PIC 9(09).
+005100 01  CL-TRANS-STATUS         PIC XX.
+005200 01  CL-REJECT-STATUS        PIC XX.
+005300 01  TRANS-SWITCH            PIC X.
+005400     88  TRANS-EOF               VALUE "Y".
+005500     88  TRANS-NOT-EOF           VALUE "N".
+005600 01  CL-REASON-CODE          PIC 9(01).
+005700 01  CL-REASON-TEXT          PIC X(20).
+005800 01  CL-READ-COUNT           PIC 9(09) COMP.
+005900 01  CL-ADDED-COUNT          PIC 9(09) COMP.
+006000 01  CL-REJECT-COUNT         PIC 9(09) COMP.
+006050 01  CL-OPERATOR-ID          PIC X(08) VALUE "CUSTLOAD".
+
+006100 PROCEDURE DIVISION.
+006200*----------------------------------------------------------------
+006300* 0000-MAIN-PARAGRAPH.
+006400*----------------------------------------------------------------
+006500 0000-MAIN-PARAGRAPH.
+006600     CALL "OPEN-CUSTOMERS" USING STATS.
+006700     CALL "OPEN-CUSTOMER-PHONE" USING STATS.
+006800     CALL "OPEN-CUSTOMER-NAME" USING STATS.
+006850     CALL "OPEN-AUDIT-LOG" USING STATS.
+006900     OPEN INPUT TRANSACTION-FILE.
+007000     OPEN OUTPUT REJECT-FILE.
+
+007400     MOVE ZERO TO CL-READ-COUNT CL-ADDED-COUNT CL-REJECT-COUNT.
+007500     SET TRANS-NOT-EOF TO TRUE.
+007600     READ TRANSACTION-FILE
+007700         AT END SET TRANS-EOF TO TRUE.
+007800     PERFORM 1000-LOAD-ONE-TRANSACTION THRU 1000-EXIT
+007900         UNTIL TRANS-EOF.
+
+008000     CLOSE TRANSACTION-FILE.
+008100     CLOSE REJECT-FILE.
+008200     CALL "CLOSE-CUSTOMERS".
+008300     CALL "CLOSE-CUSTOMER-PHONE".
+008400     CALL "CLOSE-CUSTOMER-NAME".
+008450     CALL "CLOSE-AUDIT-LOG".
+
+008500     DISPLAY "Transactions read:      " CL-READ-COUNT.
+008600     DISPLAY "Accounts added:         " CL-ADDED-COUNT.
+008700     DISPLAY "Transactions rejected:  " CL-REJECT-COUNT.
+008800     STOP RUN.
+
+010200*----------------------------------------------------------------
+010300* 1000-LOAD-ONE-TRANSACTION.
+010400*    VALIDATES AND ADDS ONE TRANSACTION, THEN READS THE NEXT
+010500*    ONE AHEAD FOR THE NEXT PASS THROUGH THE LOOP.
+010600*----------------------------------------------------------------
+010700 1000-LOAD-ONE-TRANSACTION.
+010800     ADD 1 TO CL-READ-COUNT.
+010900     CALL "VALIDATE-STATE-ZIP" USING SZ-STATS TRN-STATE TRN-ZIP.
+011000     IF SZ-STATS NOT = 0
+011100         MOVE 2 TO CL-REASON-CODE
+011200         MOVE "STATE/ZIP NOT RECOGNIZED" TO CL-REASON-TEXT
+011300         PERFORM 1100-REJECT-TRANSACTION THRU 1100-EXIT
+011400     ELSE
+011500         PERFORM 1200-ADD-TRANSACTION THRU 1200-EXIT.
+
+011600     READ TRANSACTION-FILE
+011700         AT END SET TRANS-EOF TO TRUE.
+011800 1000-EXIT.
+011900     EXIT.
+
+012000*----------------------------------------------------------------
+012100* 1100-REJECT-TRANSACTION.
+012200*    WRITES ONE TRANSACTION TO THE REJECT LIST WITH THE REASON
+012300*    IT COULD NOT BE LOADED.
+012400*----------------------------------------------------------------
+012500 1100-REJECT-TRANSACTION.
+012600     MOVE TRN-NAME TO RJ-NAME.
+012700     MOVE TRN-PHONE TO RJ-PHONE.
+012750     MOVE TRN-CC TO RJ-CC.
+012760     MOVE TRN-EXT TO RJ-EXT.
+012800     MOVE TRN-ADDRESS TO RJ-ADDRESS.
+012900     MOVE TRN-CITY TO RJ-CITY.
+013000     MOVE TRN-STATE TO RJ-STATE.
+013100     MOVE TRN-ZIP TO RJ-ZIP.
+013200     MOVE CL-REASON-CODE TO RJ-REASON-CODE.
+013300     MOVE CL-REASON-TEXT TO RJ-REASON-TEXT.
+013400     WRITE REJECT-LINE.
+013500     ADD 1 TO CL-REJECT-COUNT.
+013600 1100-EXIT.
+013700     EXIT.
+
+013800*----------------------------------------------------------------
+013900* 1200-ADD-TRANSACTION.
+014000*    ADDS THE TRANSACTION THE SAME WAY PROJECT3'S ADD AN
+014100*    ACCOUNT OPTION DOES - PHONE INDEX, THEN NAME INDEX, THEN
+014200*    THE MASTER FILE ITSELF.
+014300*----------------------------------------------------------------
+014400 1200-ADD-TRANSACTION.
+014450     CALL "NEXT-CUSTOMER-NUMBER" USING STATS RECORD-NUM.
+014500     CALL "ADD-CUSTOMER-PHONE" USING STATS TRN-PHONE
+014550                                     TRN-CC TRN-EXT
+014600                                     RECORD-NUM.
+014700     IF STATS = 1
+014800         MOVE 1 TO CL-REASON-CODE
+014900         MOVE "DUPLICATE PHONE" TO CL-REASON-TEXT
+015000         PERFORM 1100-REJECT-TRANSACTION THRU 1100-EXIT
+015100     ELSE IF STATS = 2
+015200         MOVE 2 TO CL-REASON-CODE
+015300         MOVE "PHONE INDEX ERROR" TO CL-REASON-TEXT
+015400         PERFORM 1100-REJECT-TRANSACTION THRU 1100-EXIT
+015500     ELSE
+015600         CALL "ADD-CUSTOMER-NAME" USING STATS TRN-NAME
+015700                                         RECORD-NUM
+015710         IF STATS NOT = 0
+015712             CALL "DELETE-CUSTOMER-PHONE" USING STATS TRN-PHONE
+015714                 TRN-CC TRN-EXT
+015720             MOVE 2 TO CL-REASON-CODE
+015730             MOVE "NAME INDEX ERROR" TO CL-REASON-TEXT
+015740             PERFORM 1100-REJECT-TRANSACTION THRU 1100-EXIT
+015750         ELSE
+015800             MOVE TRN-NAME TO INAME
+015900             MOVE TRN-PHONE TO IPHONE
+015950             MOVE TRN-CC TO IPHONE-CC
+015960             MOVE TRN-EXT TO IPHONE-EXT
+016000             MOVE TRN-ADDRESS TO IADDRESS
+016100             MOVE TRN-CITY TO ICITY
+016200             MOVE TRN-STATE TO ISTATE
+016300             MOVE TRN-ZIP TO IZIP
+016400             CALL "WRITE-CUSTOMERS" USING STATS INPUT-REC
+016500                                          RECORD-NUM
+016600             IF STATS NOT = 0
+016620                 CALL "DELETE-CUSTOMER-NAME" USING STATS
+016630                     RECORD-NUM
+016640                 CALL "DELETE-CUSTOMER-PHONE" USING STATS
+016650                     TRN-PHONE TRN-CC TRN-EXT
+016700                 MOVE 2 TO CL-REASON-CODE
+016800                 MOVE "MASTER FILE ERROR" TO CL-REASON-TEXT
+016900                 PERFORM 1100-REJECT-TRANSACTION THRU 1100-EXIT
+017000             ELSE
+017010                 CALL "WRITE-AUDIT-LOG" USING STATS CL-OPERATOR-ID
+017020                     "A" RECORD-NUM TRN-PHONE
+017100                 ADD 1 TO CL-ADDED-COUNT
+017150             END-IF
+017160         END-IF.
+017200 1200-EXIT.
+017300     EXIT.
