@@ -0,0 +1,262 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CALLIDX.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    CALL PHONE-NUMBER INDEX.  CALL-INDEX IS A RELATIVE FILE
+001200*    KEPT IN ASCENDING PHONE-NUMBER SEQUENCE BY INSERTION, THE
+001300*    SAME WAY CUSTNAME.CBL'S B-INDEX KEEPS THE CUSTOMER NAME
+001400*    INDEX - NEW ENTRIES ARE SLOTTED INTO PLACE AND EVERYTHING
+001500*    BELOW THEM IS SHIFTED DOWN ONE SLOT.  IT GROWS ONE SLOT AT
+001600*    A TIME AS CALLS ARE ADDED, REPLACING THE OLD FIXED 124-SLOT
+001700*    CALL-LIST ARRAY PROJECT4 USED TO BUILD FROM SCRATCH ON
+001800*    EVERY SEARCH.  A CALL RECORD INVOLVES TWO PHONE NUMBERS, SO
+001900*    PROJECT4 ADDS ONE ENTRY FOR THE CALLER AND ONE FOR THE
+002000*    CALLEE EVERY TIME IT ADDS A CALL; FIND-PHONE/NEXT-PHONE THEN
+002100*    RETURN EVERY CALL INVOLVING A NUMBER REGARDLESS OF WHICH
+002200*    SIDE OF THE CALL IT WAS ON.
+002300*
+002400*    MODIFICATION HISTORY.
+002500*    08/08/2026  RH   ORIGINAL MODULE.
+002550*    08/08/2026  RH   THE INDEX KEY NOW CARRIES A COUNTRY CODE
+002560*                     AND EXTENSION ALONGSIDE THE BASE NUMBER, SO
+002570*                     AN INTERNATIONAL OR EXTENSION-QUALIFIED
+002580*                     NUMBER IS INDEXED BY ITS FULL VALUE RATHER
+002590*                     THAN THE 10-DIGIT NUMBER ALONE.  THE THREE
+002600*                     PARTS ARE KEPT CONTIGUOUS AND REDEFINED AS
+002610*                     ONE NUMERIC VALUE SO ORDERING AND MATCHING
+002620*                     STAY SINGLE-FIELD COMPARISONS.
+002622*    08/08/2026  RH   CALL-INDEX HAD NO PRE-ALLOCATED SLOTS LIKE
+002623*                     CUSTPHN'S BUCKET-FILE, SO EVERY INSERT'S
+002624*                     REWRITE WAS HITTING A SLOT THAT HAD NEVER
+002625*                     BEEN WRITTEN.  2000-ADD-PHONE-ENTRY AND
+002626*                     2200-SHIFT-DOWN NOW WRITE A SLOT THE FIRST
+002627*                     TIME ITS NUMBER EXCEEDS CX-ENTRY-COUNT AND
+002628*                     REWRITE IT AFTER, AND LS-STATS IS SET FROM
+002629*                     CX-FILE-STATUS INSTEAD OF ASSUMED ZERO.
+002630*----------------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CALL-INDEX ASSIGN TO "call-phone-index"
+003100         ORGANIZATION IS RELATIVE
+003200         ACCESS IS RANDOM
+003300         RELATIVE KEY IS CX-RELATIVE-KEY
+003400         FILE STATUS IS CX-FILE-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CALL-INDEX.
+003800 01  CALL-IDX-REC.
+003900     05  CIX-IN-USE              PIC X.
+004000         88  CIX-EMPTY                   VALUE "N".
+004100         88  CIX-OCCUPIED                VALUE "Y".
+004150     05  CIX-KEY-PARTS.
+004175         10  CIX-PHONE           PIC 9(10).
+004180         10  CIX-CC              PIC 9(03).
+004190         10  CIX-EXT             PIC 9(05).
+004195     05  CIX-KEY-VALUE REDEFINES CIX-KEY-PARTS
+004196                                 PIC 9(18).
+004200     05  CIX-CALL-RECORD-NUM     PIC 9(09).
+
+004400 WORKING-STORAGE SECTION.
+004500*----------------------------------------------------------------
+004600* WORKING STORAGE.
+004700*----------------------------------------------------------------
+004800 01  CX-RELATIVE-KEY         PIC 9(09).
+004900 01  CX-FILE-STATUS          PIC XX.
+005000 01  CX-ENTRY-COUNT          PIC 9(09) VALUE ZERO.
+005100 01  CX-INSERT-SLOT          PIC 9(09).
+005200 01  CX-SCAN-SLOT            PIC 9(09).
+005300 01  CX-FOUND-SWITCH         PIC X.
+005400     88  CX-FOUND                   VALUE "Y".
+005500     88  CX-NOT-FOUND               VALUE "N".
+005600 01  CX-SAVE-REC.
+005700     05  CX-SAVE-IN-USE      PIC X.
+005750     05  CX-SAVE-KEY-PARTS.
+005760         10  CX-SAVE-PHONE   PIC 9(10).
+005770         10  CX-SAVE-CC      PIC 9(03).
+005780         10  CX-SAVE-EXT     PIC 9(05).
+005900     05  CX-SAVE-RECORD-NUM  PIC 9(09).
+005950 01  CX-ARG-KEY-PARTS.
+005960     05  CX-ARG-PHONE        PIC 9(10).
+005970     05  CX-ARG-CC           PIC 9(03).
+005980     05  CX-ARG-EXT          PIC 9(05).
+005990 01  CX-ARG-KEY-VALUE REDEFINES CX-ARG-KEY-PARTS
+005995                                 PIC 9(18).
+
+006000 LINKAGE SECTION.
+006100 01  LS-STATS                PIC 9.
+006200 01  LS-POSITION             PIC 9(09).
+006300 01  LS-PHONE                PIC 9(10).
+006350 01  LS-CC                   PIC 9(03).
+006380 01  LS-EXT                  PIC 9(05).
+006400 01  LS-RECORD-NUM           PIC 9(09).
+
+006500*----------------------------------------------------------------
+006600* PROCEDURE DIVISION.
+006700*----------------------------------------------------------------
+006800 PROCEDURE DIVISION.
+
+006900*----------------------------------------------------------------
+007000* 1000-OPEN-CALL-INDEX-ENTRY.
+007100*----------------------------------------------------------------
+007200 1000-OPEN-CALL-INDEX-ENTRY.
+007300 ENTRY "OPEN-CALL-INDEX" USING LS-STATS.
+007400     MOVE ZERO TO LS-STATS.
+007500     MOVE ZERO TO CX-ENTRY-COUNT.
+007600     OPEN I-O CALL-INDEX.
+007700     IF CX-FILE-STATUS = "35"
+007800         OPEN OUTPUT CALL-INDEX
+007900         CLOSE CALL-INDEX
+008000         OPEN I-O CALL-INDEX.
+008100     IF CX-FILE-STATUS NOT = "00"
+008200         MOVE 2 TO LS-STATS
+008300     ELSE
+008400         PERFORM 1100-COUNT-ENTRIES THRU 1100-EXIT.
+008500     GOBACK.
+
+008600 1100-COUNT-ENTRIES.
+008700     MOVE 1 TO CX-RELATIVE-KEY.
+008800     READ CALL-INDEX.
+008900     PERFORM 1110-COUNT-NEXT THRU 1110-EXIT
+009000         UNTIL CX-FILE-STATUS NOT = "00".
+009100 1100-EXIT.
+009200     EXIT.
+
+009300 1110-COUNT-NEXT.
+009400     ADD 1 TO CX-ENTRY-COUNT.
+009500     MOVE CX-ENTRY-COUNT TO CX-RELATIVE-KEY.
+009600     ADD 1 TO CX-RELATIVE-KEY.
+009700     READ CALL-INDEX.
+009800 1110-EXIT.
+009900     EXIT.
+
+010000*----------------------------------------------------------------
+010100* 2000-ADD-PHONE-ENTRY.
+010200*    FINDS THE FIRST SLOT WHOSE PHONE NUMBER IS GREATER THAN
+010300*    LS-PHONE, SHIFTS EVERYTHING FROM THERE TO THE END OF THE
+010400*    INDEX DOWN ONE SLOT, THEN WRITES THE NEW ENTRY INTO THE
+010500*    GAP.
+010600*----------------------------------------------------------------
+010700 2000-ADD-PHONE-ENTRY.
+010800 ENTRY "ADD-PHONE" USING LS-STATS LS-PHONE LS-CC LS-EXT
+010850                         LS-RECORD-NUM.
+010860     MOVE LS-PHONE TO CX-ARG-PHONE.
+010870     MOVE LS-CC TO CX-ARG-CC.
+010880     MOVE LS-EXT TO CX-ARG-EXT.
+010900     PERFORM 2100-FIND-INSERT-SLOT THRU 2100-EXIT.
+011000     PERFORM 2200-SHIFT-DOWN THRU 2200-EXIT
+011100         VARYING CX-SCAN-SLOT FROM CX-ENTRY-COUNT BY -1
+011200         UNTIL CX-SCAN-SLOT < CX-INSERT-SLOT.
+011300     MOVE "Y" TO CIX-IN-USE.
+011400     MOVE CX-ARG-KEY-VALUE TO CIX-KEY-VALUE.
+011500     MOVE LS-RECORD-NUM TO CIX-CALL-RECORD-NUM.
+011600     MOVE CX-INSERT-SLOT TO CX-RELATIVE-KEY.
+011650     IF CX-INSERT-SLOT > CX-ENTRY-COUNT
+011660         WRITE CALL-IDX-REC
+011670     ELSE
+011680         REWRITE CALL-IDX-REC.
+011800     IF CX-FILE-STATUS = "00"
+011810         ADD 1 TO CX-ENTRY-COUNT
+011820         MOVE ZERO TO LS-STATS
+011830     ELSE
+011840         MOVE 2 TO LS-STATS.
+012000     GOBACK.
+
+012100 2100-FIND-INSERT-SLOT.
+012200     MOVE 1 TO CX-INSERT-SLOT.
+012300     MOVE "N" TO CX-FOUND-SWITCH.
+012400     PERFORM 2110-TEST-SLOT THRU 2110-EXIT
+012500         UNTIL CX-FOUND OR CX-INSERT-SLOT > CX-ENTRY-COUNT.
+012600 2100-EXIT.
+012700     EXIT.
+
+012800 2110-TEST-SLOT.
+012900     MOVE CX-INSERT-SLOT TO CX-RELATIVE-KEY.
+013000     READ CALL-INDEX.
+013100     IF CIX-KEY-VALUE > CX-ARG-KEY-VALUE
+013200         MOVE "Y" TO CX-FOUND-SWITCH
+013300     ELSE
+013400         ADD 1 TO CX-INSERT-SLOT.
+013500 2110-EXIT.
+013600     EXIT.
+
+013700 2200-SHIFT-DOWN.
+013800     MOVE CX-SCAN-SLOT TO CX-RELATIVE-KEY.
+013900     READ CALL-INDEX INTO CX-SAVE-REC.
+014000     ADD 1 TO CX-RELATIVE-KEY.
+014100     MOVE CX-SAVE-IN-USE TO CIX-IN-USE.
+014200     MOVE CX-SAVE-KEY-PARTS TO CIX-KEY-PARTS.
+014300     MOVE CX-SAVE-RECORD-NUM TO CIX-CALL-RECORD-NUM.
+014350     IF CX-RELATIVE-KEY > CX-ENTRY-COUNT
+014360         WRITE CALL-IDX-REC
+014370     ELSE
+014380         REWRITE CALL-IDX-REC.
+014500 2200-EXIT.
+014600     EXIT.
+
+014700*----------------------------------------------------------------
+014800* 3000-FIND-PHONE-ENTRY.
+014900*    LS-POSITION RETURNS THE CALL-INDEX SLOT OF THE FIRST ENTRY
+015000*    MATCHING LS-PHONE (ZERO IF NONE); LS-RECORD-NUM RETURNS THE
+015100*    CALL FILE RECORD NUMBER AT THAT SLOT.
+015200*----------------------------------------------------------------
+015300 3000-FIND-PHONE-ENTRY.
+015400 ENTRY "FIND-PHONE" USING LS-POSITION LS-PHONE LS-CC LS-EXT
+015450                          LS-RECORD-NUM.
+015460     MOVE LS-PHONE TO CX-ARG-PHONE.
+015470     MOVE LS-CC TO CX-ARG-CC.
+015480     MOVE LS-EXT TO CX-ARG-EXT.
+015500     MOVE ZERO TO CX-SCAN-SLOT.
+015600     PERFORM 3100-SCAN-FORWARD THRU 3100-EXIT.
+015700     GOBACK.
+
+015800*----------------------------------------------------------------
+015900* 3500-NEXT-PHONE-ENTRY.
+016000*    CONTINUES THE SCAN STARTED BY FIND-PHONE FROM THE SLOT
+016100*    AFTER LS-POSITION.
+016200*----------------------------------------------------------------
+016300 3500-NEXT-PHONE-ENTRY.
+016400 ENTRY "NEXT-PHONE" USING LS-POSITION LS-PHONE LS-CC LS-EXT
+016450                          LS-RECORD-NUM.
+016460     MOVE LS-PHONE TO CX-ARG-PHONE.
+016470     MOVE LS-CC TO CX-ARG-CC.
+016480     MOVE LS-EXT TO CX-ARG-EXT.
+016500     MOVE LS-POSITION TO CX-SCAN-SLOT.
+016600     PERFORM 3100-SCAN-FORWARD THRU 3100-EXIT.
+016700     GOBACK.
+
+016800 3100-SCAN-FORWARD.
+016900     MOVE "N" TO CX-FOUND-SWITCH.
+017000     PERFORM 3110-TEST-NEXT-SLOT THRU 3110-EXIT
+017100         UNTIL CX-FOUND OR CX-SCAN-SLOT >= CX-ENTRY-COUNT.
+017200     IF CX-NOT-FOUND
+017300         MOVE ZERO TO LS-POSITION
+017400         MOVE ZERO TO LS-RECORD-NUM.
+017500 3100-EXIT.
+017600     EXIT.
+
+017700 3110-TEST-NEXT-SLOT.
+017800     ADD 1 TO CX-SCAN-SLOT.
+017900     MOVE CX-SCAN-SLOT TO CX-RELATIVE-KEY.
+018000     READ CALL-INDEX.
+018100     IF CIX-OCCUPIED AND CIX-KEY-VALUE = CX-ARG-KEY-VALUE
+018200         MOVE "Y" TO CX-FOUND-SWITCH
+018300         MOVE CX-SCAN-SLOT TO LS-POSITION
+018400         MOVE CIX-CALL-RECORD-NUM TO LS-RECORD-NUM.
+018500 3110-EXIT.
+018600     EXIT.
+
+018700*----------------------------------------------------------------
+018800* 9000-CLOSE-CALL-INDEX-ENTRY.
+018900*----------------------------------------------------------------
+019000 9000-CLOSE-CALL-INDEX-ENTRY.
+019100 ENTRY "CLOSE-CALL-INDEX".
+019200     CLOSE CALL-INDEX.
+019300     GOBACK.
