@@ -1,109 +1,394 @@
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID.
-           Project3.
-      *AUTHOR.
-      *    Lindsey Smith.
-      *DATE-WRITTEN.
-      *    5/4/2012.
-      *PROGRAM-DESCRIPTION.
-      *    Updates customer files.
-        
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-             SELECT INPUT-FILE ASSIGN TO "customer-file".
-             ORGANIZATION IS RELATIVE
-             ACCESS IS RANDOM
-  
-             SELECT BUCKET-FILE ASSIGN TO "customer-file"
-             ORGANIZATION IS RELATIVE
-             ACCESS IS RANDOM
-            
-             SELECT B-INDEX ASSIGN TO "customer-file"
-             ORGANIZATION IS RELATIVE
-             ACCESS IS RANDOM.
-
-        DATA DIVISION.
-        FILE SECTION.
-        FD INPUT-FILE.
-        01 INPUT-REC.
-           05 INAME PIC X(30).
-           05 IPHONE PIC 9(10).
-           05 IADDRESS PIC X(40).
-           05 ICITY PIC X(30).
-           05 ISTATE PIC XX.
-           05 IZIP PIC 9(5).  
-        
-
-        WORKING-STORAGE SECTION.
-	01 STATS PIC 9.
-	01 RECORD-NUM PIC 9(9).
-	01 USER-INPUT-FLAG  PIC X.
-	01 USER-INPUT-PHONE PIC 9(10).
-	01 USER-INPUT-NAME PIC X(30).
-        
-        PROCEDURE DIVISION.
-        MAIN-PARAGRAPH.
-        	CALL 'OPEN-CUSTOMERS' USING INPUT-FILE.
-        	CALL 'OPEN-CUSTOMER-PHONE' USING BUCKET-FILE.
-        	CALL 'OPEN-CUSTOMER-NAME' USING B-INDEX.
-        	CALL 'READ-CUSTOMERS' USING (STATS,INPUT-REC, RECORD-NUM).
-        	
-        	 PERFORM UNTIL USER-INPUT-FLAG = "X".
-        	 PERFORM 100-USER-INTERFACE.
-        
-    
-        	
-        	CALL 'CLOSE-CUSTOMERS'.
-        	CALL 'CLOSE-CUSTOMER-PHONE'.
-		CALL 'CLOSE-CUSTOMER-NAME'.
-		STOP RUN.
-	
-        
-        100-USER-INTERFACE.
-	        DISPLAY "Please select an action:".
-	        DISPLAY AFTER ADVANCING 1 LINE "Add an Account (A)".
-	        DISPLAY AFTER ADVANCING 1 LINE "Search by Name (N)".
-	        DISPLAY AFTER ADVANCING 1 LINE "Search by Phone (P)".
-	        DISPLAY AFTER ADVANCING 1 LINE "Exit Program (X)".
-	       	ACCEPT USER-INPUT-FLAG.
-	       	IF USER-INPUT-FLAG = "A" or "N" or "P" or "X" then
-	       	   PERFORM 101-CHOICE-MAKER
-	       	ELSE
-	       	   ACCEPT USER-INPUT-FLAG.
-
-         101-CHOICE-MAKER.	
-        	IF USER-INPUT-FLAG = "A"
-        	    DISPLAY "Please enter customer name"
-        	    ACCEPT USER-INPUT-NAME
-        	    DISPLAY "Please enter customer phone"
-        	    ACCEPT USER-INPUT-PHONE
-        	    CALL ADD-CUSTOMER-PHONE USING (STATS, USER-INPUT-PHONE, RECORD-NUMBER)
-        	    	IF STATS = 1 THEN
-        	    	   DISPLAY "Phone already exists in index"
-        	    	ELSE IF STATS = 2 THEN
-        	    	   DISPLAY "An error occurred"
-        	    CALL ADD-CUSTOMER-NAME USING (STATS, USER-INPUT-NAME, RECORD-NUMBER)
-        	    MOVE USER-INPUT-NAME TO INAME.
-        	    MOVE USER-INPUT-PHONE TO IPHONE.
-        	    CALL 'WRITE-CUSTOMERS' USING STATS, CUST-REC, RECORD-NUMBER
-        	 
-        	 ELSE IF USER-INPUT-FLAG = "P"
-        	   CALL 'SEARCH-CUSTOMER-PHONE' USING (POSITION, USER-INPUT-PHONE.
-        	   
-        	 ELSE IF USER-INPUT-FLAG = "N"
-        	    DISPLAY "Please enter customer name".
-        	    ACCEPT USER-INPUT-NAME.        	 
-        	   CALL 'SEARCH-CUSTOMER-NAME' USING POSITION, USER-INPUT-NAME.
-        	     IF POSITION = O THEN
-        	        DISPLAY "Name not found!"
-        	     ELSE
-        	        DISPLAY USER-INPUT-NAME " found at " POSITION
-        	        WHILE POSITION NOT 0, LOOP
-        	        CALL 'NEXT-CUSTOMER-NAME' USING POSITION, USER-INPUT-NAME
-        	        DISPLAY USER-INPUT-NAME " found at " POSITION.
-	
-      
-      
-
-      
\ No newline at end of file
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    Project3.
+000600 AUTHOR.        LINDSEY SMITH.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  05/04/2012.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    INTERACTIVE CUSTOMER MAINTENANCE PROGRAM.  ADDS, SEARCHES,
+001200*    UPDATES AND DELETES CUSTOMER MASTER RECORDS BY DRIVING THE
+001300*    CUSTMAST/CUSTPHN/CUSTNAME ACCESS MODULES.
+001400*
+001500*    MODIFICATION HISTORY.
+001600*    08/08/2026  RH   ADDED UPDATE ACCOUNT (U) AND DELETE
+001700*                     ACCOUNT (D) TO THE MAINTENANCE MENU AND
+001800*                     CLEANED UP THE ADD/SEARCH PATHS THAT HAD
+001900*                     NEVER COMPILED CLEAN.
+001950*    08/08/2026  RH   ADD AND UPDATE NOW VALIDATE STATE/ZIP
+001960*                     AGAINST THE STTZIP REFERENCE TABLE BEFORE
+001970*                     WRITING THE RECORD.
+001980*    08/08/2026  RH   ADD AN ACCOUNT NOW ALSO PROMPTS FOR A
+001985*                     COUNTRY CODE AND EXTENSION SO INTERNATIONAL
+001990*                     AND EXTENSION-QUALIFIED NUMBERS ARE KEPT
+001995*                     AND INDEXED ALONGSIDE THE BASE NUMBER.
+001996*    08/08/2026  RH   UPDATE/DELETE NOW SET STATS ON THE
+001997*                     ACCOUNT-NOT-FOUND AND DELETE-CANCELLED
+001998*                     PATHS TOO, SO 0200-CHOICE-MAKER'S AUDIT
+001999*                     GATE CANNOT MISTAKE A LEFTOVER STATS VALUE
+001999*                     FROM AN EARLIER OPERATION FOR SUCCESS.
+001999*    08/08/2026  RH   ADD AN ACCOUNT NOW GETS ITS NEW RECORD
+001999*                     NUMBER FROM NEXT-CUSTOMER-NUMBER INSTEAD
+001999*                     OF A START-UP COUNT OF RECORDS ON FILE -
+001999*                     THAT COUNT STOPS AT THE FIRST GAP LEFT BY
+001999*                     A DELETE AND WOULD REISSUE A RECORD
+001999*                     NUMBER STILL IN USE FARTHER DOWN THE FILE.
+001999*    08/09/2026  RH   ADD AN ACCOUNT NOW CHECKS ADD-CUSTOMER-NAME
+001999*                     AND WRITE-CUSTOMERS AS EACH RUNS INSTEAD OF
+001999*                     PLOWING AHEAD ON A BAD STATUS, AND UNDOES
+001999*                     ANY INDEX ENTRY A LATER STEP ALREADY
+001999*                     COMMITTED WHEN AN EARLIER-COMMITTED STEP'S
+001999*                     NEIGHBOR FAILS - OTHERWISE A NAME-INDEX OR
+001999*                     MASTER-FILE FAILURE COULD LEAVE THE PHONE
+001999*                     INDEX POINTING AT A RECORD NUMBER THAT WAS
+001999*                     NEVER WRITTEN, PERMANENTLY BLOCKING THAT
+001999*                     PHONE NUMBER FROM EVER BEING ADDED AGAIN.
+001999*                     DELETE AN ACCOUNT LIKEWISE CHECKS EACH OF
+001999*                     ITS THREE DELETE CALLS IN TURN INSTEAD OF
+001999*                     ONLY THE LAST ONE.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*----------------------------------------------------------------
+002500* WORKING STORAGE.
+002600*----------------------------------------------------------------
+002700 01  INPUT-REC.
+002800     COPY CUSTREC.
+002900 01  STATS                   PIC 9.
+003000 01  RECORD-NUM              PIC 9(09).
+003100 01  REC-POSITION                PIC 9(09).
+003200 01  USER-INPUT-FLAG         PIC X.
+003300 01  USER-INPUT-PHONE        PIC 9(10).
+003320 01  USER-INPUT-PHONE-CC     PIC 9(03).
+003340 01  USER-INPUT-PHONE-EXT    PIC 9(05).
+003400 01  USER-INPUT-NAME         PIC X(30).
+003500 01  USER-INPUT-ADDRESS      PIC X(40).
+003600 01  USER-INPUT-CITY         PIC X(30).
+003700 01  USER-INPUT-STATE        PIC XX.
+003800 01  USER-INPUT-ZIP          PIC 9(05).
+003900 01  SEARCH-METHOD-FLAG      PIC X.
+004000 01  CONFIRM-FLAG            PIC X.
+004050 01  SZ-STATS                PIC 9.
+004100 01  FOUND-SWITCH            PIC X.
+004200     88  ACCOUNT-FOUND              VALUE "Y".
+004300     88  ACCOUNT-NOT-FOUND          VALUE "N".
+004350 01  OPERATOR-ID             PIC X(08).
+
+004400 PROCEDURE DIVISION.
+004500*----------------------------------------------------------------
+004600* 0000-MAIN-PARAGRAPH.
+004700*----------------------------------------------------------------
+004800 0000-MAIN-PARAGRAPH.
+004850     DISPLAY "Please enter your operator ID".
+004860     ACCEPT OPERATOR-ID.
+004900     CALL "OPEN-CUSTOMERS" USING STATS.
+005000     CALL "OPEN-CUSTOMER-PHONE" USING STATS.
+005100     CALL "OPEN-CUSTOMER-NAME" USING STATS.
+005150     CALL "OPEN-AUDIT-LOG" USING STATS.
+
+005500     PERFORM 0100-USER-INTERFACE THRU 0100-EXIT
+005600         UNTIL USER-INPUT-FLAG = "X".
+
+005700     CALL "CLOSE-CUSTOMERS".
+005800     CALL "CLOSE-CUSTOMER-PHONE".
+005900     CALL "CLOSE-CUSTOMER-NAME".
+005950     CALL "CLOSE-AUDIT-LOG".
+006000     STOP RUN.
+
+007400*----------------------------------------------------------------
+007500* 0100-USER-INTERFACE.
+007600*----------------------------------------------------------------
+007700 0100-USER-INTERFACE.
+007800     DISPLAY "Please select an action:".
+007900     DISPLAY "Add an Account (A)".
+008000     DISPLAY "Search by Name (N)".
+008100     DISPLAY "Search by Phone (P)".
+008200     DISPLAY "Update Account (U)".
+008300     DISPLAY "Delete Account (D)".
+008400     DISPLAY "Exit Program (X)".
+008500     ACCEPT USER-INPUT-FLAG.
+008600     IF USER-INPUT-FLAG = "A" OR "N" OR "P" OR "U" OR "D"
+008700                               OR "X"
+008800         PERFORM 0200-CHOICE-MAKER THRU 0200-EXIT.
+008900 0100-EXIT.
+009000     EXIT.
+
+009100*----------------------------------------------------------------
+009200* 0200-CHOICE-MAKER.
+009300*----------------------------------------------------------------
+009400 0200-CHOICE-MAKER.
+009500     IF USER-INPUT-FLAG = "A"
+009600         PERFORM 1000-ADD-ACCOUNT THRU 1000-EXIT
+009610         IF STATS = 0
+009620             PERFORM 9500-WRITE-AUDIT-ENTRY THRU 9500-EXIT
+009630         END-IF
+009700     ELSE IF USER-INPUT-FLAG = "P"
+009800         PERFORM 2000-SEARCH-BY-PHONE THRU 2000-EXIT
+009900     ELSE IF USER-INPUT-FLAG = "N"
+010000         PERFORM 3000-SEARCH-BY-NAME THRU 3000-EXIT
+010100     ELSE IF USER-INPUT-FLAG = "U"
+010200         PERFORM 4000-UPDATE-ACCOUNT THRU 4000-EXIT
+010210         IF STATS = 0
+010220             PERFORM 9500-WRITE-AUDIT-ENTRY THRU 9500-EXIT
+010230         END-IF
+010300     ELSE IF USER-INPUT-FLAG = "D"
+010400         PERFORM 5000-DELETE-ACCOUNT THRU 5000-EXIT
+010410         IF STATS = 0
+010420             PERFORM 9500-WRITE-AUDIT-ENTRY THRU 9500-EXIT
+010430         END-IF.
+010500 0200-EXIT.
+010600     EXIT.
+
+010650*----------------------------------------------------------------
+010660* 9500-WRITE-AUDIT-ENTRY.
+010670*    RECORDS ONE ADD/UPDATE/DELETE IN THE SHARED AUDIT LOG.
+010680*----------------------------------------------------------------
+010690 9500-WRITE-AUDIT-ENTRY.
+010700     CALL "WRITE-AUDIT-LOG" USING STATS OPERATOR-ID
+010710         USER-INPUT-FLAG RECORD-NUM USER-INPUT-PHONE.
+010720 9500-EXIT.
+010730     EXIT.
+
+010740*----------------------------------------------------------------
+010750* 1000-ADD-ACCOUNT.
+010760*----------------------------------------------------------------
+011000 1000-ADD-ACCOUNT.
+011100     DISPLAY "Please enter customer name".
+011200     ACCEPT USER-INPUT-NAME.
+011300     DISPLAY "Please enter customer phone".
+011400     ACCEPT USER-INPUT-PHONE.
+011410     DISPLAY "Please enter customer phone country code".
+011420     ACCEPT USER-INPUT-PHONE-CC.
+011430     DISPLAY "Please enter customer phone extension".
+011440     ACCEPT USER-INPUT-PHONE-EXT.
+011500     DISPLAY "Please enter customer address".
+011600     ACCEPT USER-INPUT-ADDRESS.
+011700     DISPLAY "Please enter customer city".
+011800     ACCEPT USER-INPUT-CITY.
+011850     PERFORM 8500-ACCEPT-STATE-ZIP THRU 8500-EXIT.
+
+012200     CALL "NEXT-CUSTOMER-NUMBER" USING STATS RECORD-NUM.
+012300     CALL "ADD-CUSTOMER-PHONE" USING STATS USER-INPUT-PHONE
+012350                                     USER-INPUT-PHONE-CC
+012360                                     USER-INPUT-PHONE-EXT
+012400                                     RECORD-NUM.
+012500     IF STATS = 1
+012600         DISPLAY "Phone already exists in index"
+012700     ELSE IF STATS = 2
+012800         DISPLAY "An error occurred"
+012900     ELSE
+013000         CALL "ADD-CUSTOMER-NAME" USING STATS USER-INPUT-NAME
+013100                                         RECORD-NUM
+013110         IF STATS NOT = 0
+013120             DISPLAY "Name index error"
+013122             CALL "DELETE-CUSTOMER-PHONE" USING STATS
+013124                 USER-INPUT-PHONE USER-INPUT-PHONE-CC
+013126                 USER-INPUT-PHONE-EXT
+013128             MOVE 2 TO STATS
+013130         ELSE
+013200             MOVE USER-INPUT-NAME TO INAME
+013300             MOVE USER-INPUT-PHONE TO IPHONE
+013310             MOVE USER-INPUT-PHONE-CC TO IPHONE-CC
+013320             MOVE USER-INPUT-PHONE-EXT TO IPHONE-EXT
+013400             MOVE USER-INPUT-ADDRESS TO IADDRESS
+013500             MOVE USER-INPUT-CITY TO ICITY
+013600             MOVE USER-INPUT-STATE TO ISTATE
+013700             MOVE USER-INPUT-ZIP TO IZIP
+013800             CALL "WRITE-CUSTOMERS" USING STATS INPUT-REC
+013900                                          RECORD-NUM
+014000             IF STATS = 0
+014100                 DISPLAY "Account added"
+014200             ELSE
+014300                 DISPLAY "Addition not successful"
+014310                 CALL "DELETE-CUSTOMER-NAME" USING STATS
+014320                     RECORD-NUM
+014330                 CALL "DELETE-CUSTOMER-PHONE" USING STATS
+014335                     USER-INPUT-PHONE USER-INPUT-PHONE-CC
+014340                     USER-INPUT-PHONE-EXT
+014345                 MOVE 2 TO STATS
+014350             END-IF
+014360         END-IF.
+014400 1000-EXIT.
+014500     EXIT.
+
+014600*----------------------------------------------------------------
+014700* 2000-SEARCH-BY-PHONE.
+014800*----------------------------------------------------------------
+014900 2000-SEARCH-BY-PHONE.
+015000     DISPLAY "Please enter customer phone".
+015100     ACCEPT USER-INPUT-PHONE.
+015110     DISPLAY "Please enter customer phone country code".
+015120     ACCEPT USER-INPUT-PHONE-CC.
+015130     DISPLAY "Please enter customer phone extension".
+015140     ACCEPT USER-INPUT-PHONE-EXT.
+015200     CALL "SEARCH-CUSTOMER-PHONE" USING REC-POSITION
+015250                                        USER-INPUT-PHONE
+015260                                        USER-INPUT-PHONE-CC
+015270                                        USER-INPUT-PHONE-EXT.
+015400     IF REC-POSITION = 0
+015500         DISPLAY "Phone not found!"
+015600     ELSE
+015700         CALL "READ-CUSTOMERS" USING STATS INPUT-REC
+015750             REC-POSITION
+015800         DISPLAY INAME " " IPHONE " " IADDRESS " " ICITY " "
+015900             ISTATE " " IZIP.
+016000 2000-EXIT.
+016100     EXIT.
+
+016200*----------------------------------------------------------------
+016300* 3000-SEARCH-BY-NAME.
+016400*----------------------------------------------------------------
+016500 3000-SEARCH-BY-NAME.
+016600     DISPLAY "Please enter customer name".
+016700     ACCEPT USER-INPUT-NAME.
+016800     CALL "SEARCH-CUSTOMER-NAME" USING REC-POSITION
+016850         USER-INPUT-NAME RECORD-NUM.
+017000     IF REC-POSITION = 0
+017100         DISPLAY "Name not found!"
+017200     ELSE
+017300         PERFORM 3100-DISPLAY-MATCH THRU 3100-EXIT
+017400             UNTIL REC-POSITION = 0.
+017500 3000-EXIT.
+017600     EXIT.
+
+017700 3100-DISPLAY-MATCH.
+017800     DISPLAY USER-INPUT-NAME " found at record " RECORD-NUM.
+017900     CALL "NEXT-CUSTOMER-NAME" USING REC-POSITION
+017950         USER-INPUT-NAME RECORD-NUM.
+018100 3100-EXIT.
+018200     EXIT.
+
+018300*----------------------------------------------------------------
+018400* 4000-UPDATE-ACCOUNT.
+018500*    LOCATES THE ACCOUNT BY PHONE OR NAME AND LETS THE OPERATOR
+018600*    CORRECT THE ADDRESS/CITY/STATE/ZIP FIELDS IN PLACE.
+018700*----------------------------------------------------------------
+018800 4000-UPDATE-ACCOUNT.
+018900     PERFORM 8000-LOCATE-ACCOUNT THRU 8000-EXIT.
+019000     IF ACCOUNT-NOT-FOUND
+019050         MOVE 2 TO STATS
+019100         DISPLAY "Account not found!"
+019200     ELSE
+019300         DISPLAY "Current address: " IADDRESS " " ICITY " "
+019400             ISTATE " " IZIP
+019500         DISPLAY "Please enter corrected address"
+019600         ACCEPT USER-INPUT-ADDRESS
+019700         DISPLAY "Please enter corrected city"
+019800         ACCEPT USER-INPUT-CITY
+019850         PERFORM 8500-ACCEPT-STATE-ZIP THRU 8500-EXIT
+020300         MOVE USER-INPUT-ADDRESS TO IADDRESS
+020400         MOVE USER-INPUT-CITY TO ICITY
+020500         MOVE USER-INPUT-STATE TO ISTATE
+020600         MOVE USER-INPUT-ZIP TO IZIP
+020700         CALL "REWRITE-CUSTOMERS" USING STATS INPUT-REC
+020800                                        RECORD-NUM
+020900         IF STATS = 0
+021000             DISPLAY "Account updated"
+021100         ELSE
+021200             DISPLAY "Update not successful".
+021300 4000-EXIT.
+021400     EXIT.
+
+021500*----------------------------------------------------------------
+021600* 5000-DELETE-ACCOUNT.
+021700*    LOCATES THE ACCOUNT, CONFIRMS WITH THE OPERATOR, THEN
+021800*    REMOVES IT FROM THE MASTER FILE AND BOTH INDEXES.
+021900*----------------------------------------------------------------
+022000 5000-DELETE-ACCOUNT.
+022100     PERFORM 8000-LOCATE-ACCOUNT THRU 8000-EXIT.
+022200     IF ACCOUNT-NOT-FOUND
+022250         MOVE 2 TO STATS
+022300         DISPLAY "Account not found!"
+022400     ELSE
+022500         DISPLAY "Delete " INAME " " IPHONE " - confirm (Y/N)"
+022600         ACCEPT CONFIRM-FLAG
+022700         IF CONFIRM-FLAG = "Y" OR CONFIRM-FLAG = "y"
+022800             CALL "DELETE-CUSTOMER-NAME" USING STATS RECORD-NUM
+022810             IF STATS NOT = 0
+022820                 DISPLAY "Delete not successful"
+022830             ELSE
+022900                 CALL "DELETE-CUSTOMER-PHONE" USING STATS IPHONE
+022950                     IPHONE-CC IPHONE-EXT
+022960                 IF STATS NOT = 0
+022970                     DISPLAY "Delete not successful"
+022980                 ELSE
+023000                     CALL "DELETE-CUSTOMERS" USING STATS
+023010                         RECORD-NUM
+023100                     IF STATS = 0
+023200                         DISPLAY "Account deleted"
+023300                     ELSE
+023400                         DISPLAY "Delete not successful"
+023450                     END-IF
+023460                 END-IF
+023470             END-IF
+023500         ELSE
+023550             MOVE 2 TO STATS
+023600             DISPLAY "Delete cancelled".
+023700 5000-EXIT.
+023800     EXIT.
+
+023900*----------------------------------------------------------------
+024000* 8000-LOCATE-ACCOUNT.
+024100*    COMMON HELPER FOR UPDATE/DELETE - ASKS WHICH INDEX TO
+024200*    SEARCH, THEN LEAVES THE MATCHING MASTER RECORD IN
+024300*    INPUT-REC WITH RECORD-NUM SET AND FOUND-SWITCH = "Y".
+024400*----------------------------------------------------------------
+024500 8000-LOCATE-ACCOUNT.
+024600     MOVE "N" TO FOUND-SWITCH.
+024700     DISPLAY "Locate account by (P)hone or (N)ame?".
+024800     ACCEPT SEARCH-METHOD-FLAG.
+024900     IF SEARCH-METHOD-FLAG = "P" OR SEARCH-METHOD-FLAG = "p"
+025000         DISPLAY "Please enter customer phone"
+025100         ACCEPT USER-INPUT-PHONE
+025110         DISPLAY "Please enter customer phone country code"
+025120         ACCEPT USER-INPUT-PHONE-CC
+025130         DISPLAY "Please enter customer phone extension"
+025140         ACCEPT USER-INPUT-PHONE-EXT
+025200         CALL "SEARCH-CUSTOMER-PHONE" USING RECORD-NUM
+025250                                            USER-INPUT-PHONE
+025260                                            USER-INPUT-PHONE-CC
+025270                                            USER-INPUT-PHONE-EXT
+025400     ELSE
+025500         DISPLAY "Please enter customer name"
+025600         ACCEPT USER-INPUT-NAME
+025700         CALL "SEARCH-CUSTOMER-NAME" USING REC-POSITION
+025800                                           USER-INPUT-NAME
+025900                                           RECORD-NUM.
+026000     IF RECORD-NUM NOT = 0
+026100         CALL "READ-CUSTOMERS" USING STATS INPUT-REC RECORD-NUM
+026150         MOVE IPHONE TO USER-INPUT-PHONE
+026160         MOVE IPHONE-CC TO USER-INPUT-PHONE-CC
+026170         MOVE IPHONE-EXT TO USER-INPUT-PHONE-EXT
+026200         MOVE "Y" TO FOUND-SWITCH.
+026300 8000-EXIT.
+026400     EXIT.
+
+026450*----------------------------------------------------------------
+026460* 8500-ACCEPT-STATE-ZIP.
+026470*    COMMON HELPER FOR ADD/UPDATE - PROMPTS FOR STATE AND ZIP
+026480*    AND KEEPS RE-PROMPTING UNTIL THE PAIR VALIDATES AGAINST
+026490*    THE STTZIP REFERENCE TABLE.
+026500*----------------------------------------------------------------
+026510 8500-ACCEPT-STATE-ZIP.
+026520     MOVE 1 TO SZ-STATS.
+026530     PERFORM 8510-PROMPT-AND-VALIDATE THRU 8510-EXIT
+026540         UNTIL SZ-STATS = 0.
+026550 8500-EXIT.
+026560     EXIT.
+
+026570 8510-PROMPT-AND-VALIDATE.
+026580     DISPLAY "Please enter state (2-letter abbreviation)".
+026590     ACCEPT USER-INPUT-STATE.
+026600     DISPLAY "Please enter zip code".
+026610     ACCEPT USER-INPUT-ZIP.
+026620     CALL "VALIDATE-STATE-ZIP" USING SZ-STATS USER-INPUT-STATE
+026630         USER-INPUT-ZIP.
+026640     IF SZ-STATS NOT = 0
+026650         DISPLAY "State/zip combination not recognized - "
+026660             "please re-enter.".
+026670 8510-EXIT.
+026680     EXIT.
