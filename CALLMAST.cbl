@@ -0,0 +1,104 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CALLMAST.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    CALL FILE ACCESS MODULE.  ONE PHYSICAL FILE CONNECTOR
+001200*    (CALL-FILE) SHARED BY ALL OF THE ENTRY POINTS BELOW SO THE
+001300*    FILE CAN BE OPENED ONCE BY PROJECT4 AND LEFT OPEN ACROSS
+001400*    REPEATED CALLS - THE SAME TECHNIQUE CUSTMAST.CBL USES FOR
+001500*    THE CUSTOMER MASTER FILE.
+001600*
+001700*    MODIFICATION HISTORY.
+001800*    08/08/2026  RH   ORIGINAL MODULE.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CALL-FILE ASSIGN TO "call-file"
+002400         ORGANIZATION IS RELATIVE
+002500         ACCESS IS RANDOM
+002600         RELATIVE KEY IS CM-RELATIVE-KEY
+002700         FILE STATUS IS CM-FILE-STATUS.
+
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  CALL-FILE.
+003100 01  CALL-REC.
+003200     COPY CALLREC.
+
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------
+003500* WORKING STORAGE.
+003600*----------------------------------------------------------------
+003700 01  CM-RELATIVE-KEY          PIC 9(09).
+003800 01  CM-FILE-STATUS           PIC XX.
+
+003900 LINKAGE SECTION.
+004000 01  LS-STATS                 PIC 9.
+004100 01  LS-CALL-REC.
+004200     COPY CALLREC.
+004300 01  LS-RECORD-NUM            PIC 9(09).
+
+004400*----------------------------------------------------------------
+004500* PROCEDURE DIVISION.
+004600*----------------------------------------------------------------
+004700 PROCEDURE DIVISION.
+
+004800*----------------------------------------------------------------
+004900* 1000-OPEN-CALLS-ENTRY.
+005000*----------------------------------------------------------------
+005100 1000-OPEN-CALLS-ENTRY.
+005200 ENTRY "OPEN-CALLS" USING LS-STATS.
+005300     MOVE ZERO TO LS-STATS.
+005400     OPEN I-O CALL-FILE.
+005500     IF CM-FILE-STATUS = "35"
+005600         OPEN OUTPUT CALL-FILE
+005700         CLOSE CALL-FILE
+005800         OPEN I-O CALL-FILE.
+005900     IF CM-FILE-STATUS NOT = "00"
+006000         MOVE 2 TO LS-STATS.
+006100     GOBACK.
+
+006200*----------------------------------------------------------------
+006300* 1100-READ-CALLS-ENTRY.
+006400*    RANDOM READ OF ONE CALL RECORD BY RECORD NUMBER.
+006500*    LS-STATS = 0 FOUND, 2 NOT FOUND.
+006600*----------------------------------------------------------------
+006700 1100-READ-CALLS-ENTRY.
+006800 ENTRY "READ-CALLS" USING LS-STATS LS-CALL-REC LS-RECORD-NUM.
+006900     MOVE LS-RECORD-NUM TO CM-RELATIVE-KEY.
+007000     READ CALL-FILE INTO LS-CALL-REC.
+007100     IF CM-FILE-STATUS = "00"
+007200         MOVE ZERO TO LS-STATS
+007300     ELSE
+007400         MOVE 2 TO LS-STATS.
+007500     GOBACK.
+
+007600*----------------------------------------------------------------
+007700* 2000-WRITE-CALLS-ENTRY.
+007800*    ASSIGNS THE NEXT RECORD NUMBER AND ADDS A NEW CALL RECORD.
+007900*----------------------------------------------------------------
+008000 2000-WRITE-CALLS-ENTRY.
+008100 ENTRY "WRITE-CALLS" USING LS-STATS LS-CALL-REC LS-RECORD-NUM.
+008200     ADD 1 TO LS-RECORD-NUM.
+008300     MOVE LS-RECORD-NUM TO CM-RELATIVE-KEY.
+008400     WRITE CALL-REC FROM LS-CALL-REC.
+008500     IF CM-FILE-STATUS = "00"
+008600         MOVE ZERO TO LS-STATS
+008700     ELSE
+008800         MOVE 2 TO LS-STATS.
+008900     GOBACK.
+
+009000*----------------------------------------------------------------
+009100* 9000-CLOSE-CALLS-ENTRY.
+009200*----------------------------------------------------------------
+009300 9000-CLOSE-CALLS-ENTRY.
+009400 ENTRY "CLOSE-CALLS".
+009500     CLOSE CALL-FILE.
+009600     GOBACK.
