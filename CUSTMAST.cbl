@@ -0,0 +1,199 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CUSTMAST.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    CUSTOMER MASTER FILE ACCESS MODULE.  ONE PHYSICAL FILE
+001200*    CONNECTOR (INPUT-FILE) SHARED BY ALL OF THE ENTRY POINTS
+001300*    BELOW SO THE FILE CAN BE OPENED ONCE BY PROJECT3 AND LEFT
+001400*    OPEN ACROSS REPEATED CALLS.
+001500*
+001600*    MODIFICATION HISTORY.
+001700*    08/08/2026  RH   ORIGINAL MODULE - OPEN/CLOSE/READ/WRITE,
+001800*                     PLUS REWRITE-CUSTOMERS AND DELETE-CUSTOMERS
+001900*                     FOR THE UPDATE/DELETE MENU OPTIONS.
+001950*    08/08/2026  RH   ADDED A PERSISTED HIGH-WATER-MARK COUNTER
+001960*                     (NEXT-CUSTOMER-NUMBER) SO THE NEXT RECORD
+001970*                     NUMBER NO LONGER COMES FROM COUNTING
+001980*                     RECORDS FORWARD FROM 1 AT STARTUP - ONCE
+001990*                     DELETE-CUSTOMERS CAN OPEN A GAP IN THE
+001991*                     MIDDLE OF THE FILE, THAT COUNT STOPS AT THE
+001992*                     FIRST GAP AND REISSUES AN IN-USE RECORD
+001993*                     NUMBER.  WRITE-CUSTOMERS NO LONGER BUMPS
+001994*                     THE RECORD NUMBER ITSELF - THE CALLER GETS
+001995*                     IT FROM NEXT-CUSTOMER-NUMBER BEFORE ADDING
+001996*                     TO EITHER INDEX, SO THE INDEXES AND THE
+001997*                     MASTER RECORD THEY POINT AT ALWAYS AGREE.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT INPUT-FILE ASSIGN TO "customer-file"
+002500         ORGANIZATION IS RELATIVE
+002600         ACCESS IS RANDOM
+002700         RELATIVE KEY IS CM-RELATIVE-KEY
+002800         FILE STATUS IS CM-FILE-STATUS.
+002810     SELECT COUNTER-FILE ASSIGN TO "customer-seq"
+002820         ORGANIZATION IS RELATIVE
+002830         ACCESS IS RANDOM
+002840         RELATIVE KEY IS CM-SEQ-KEY
+002850         FILE STATUS IS CM-SEQ-STATUS.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  INPUT-FILE.
+003200 01  INPUT-REC.
+003300     COPY CUSTREC.
+
+003310 FD  COUNTER-FILE.
+003320 01  SEQ-REC.
+003330     05  SEQ-HIGH-WATER-MARK     PIC 9(09).
+
+003400 WORKING-STORAGE SECTION.
+003500*----------------------------------------------------------------
+003600* WORKING STORAGE.
+003700*----------------------------------------------------------------
+003800 01  CM-RELATIVE-KEY         PIC 9(09).
+003900 01  CM-FILE-STATUS          PIC XX.
+003910 01  CM-SEQ-KEY              PIC 9(09) VALUE 1.
+003920 01  CM-SEQ-STATUS           PIC XX.
+
+004100 LINKAGE SECTION.
+004200 01  LS-STATS                PIC 9.
+004300 01  LS-CUST-REC.
+004400     COPY CUSTREC.
+004500 01  LS-RECORD-NUM           PIC 9(09).
+
+004600*----------------------------------------------------------------
+004700* PROCEDURE DIVISION.
+004800*----------------------------------------------------------------
+004900 PROCEDURE DIVISION.
+
+005000*----------------------------------------------------------------
+005100* 1000-OPEN-CUSTOMERS-ENTRY.
+005200*    OPENS THE CUSTOMER MASTER FILE AND ITS RECORD-NUMBER
+005300*    COUNTER FILE FOR THE DURATION OF THE CALLING PROGRAM'S
+005400*    SESSION, PRIMING THE COUNTER RECORD TO ZERO THE FIRST TIME
+005410*    THE COUNTER FILE IS EVER OPENED.
+005420*----------------------------------------------------------------
+005430 1000-OPEN-CUSTOMERS-ENTRY.
+005600 ENTRY "OPEN-CUSTOMERS" USING LS-STATS.
+005700     MOVE ZERO TO LS-STATS.
+005800     OPEN I-O INPUT-FILE.
+005900     IF CM-FILE-STATUS = "35"
+006000         OPEN OUTPUT INPUT-FILE
+006100         CLOSE INPUT-FILE
+006200         OPEN I-O INPUT-FILE.
+006300     IF CM-FILE-STATUS NOT = "00"
+006400         MOVE 2 TO LS-STATS.
+
+006410     OPEN I-O COUNTER-FILE.
+006420     IF CM-SEQ-STATUS = "35"
+006430         MOVE ZERO TO SEQ-HIGH-WATER-MARK
+006440         OPEN OUTPUT COUNTER-FILE
+006450         WRITE SEQ-REC
+006460         CLOSE COUNTER-FILE
+006470         OPEN I-O COUNTER-FILE.
+006480     MOVE 1 TO CM-SEQ-KEY.
+006490     READ COUNTER-FILE.
+006500     IF CM-SEQ-STATUS NOT = "00"
+006510         MOVE 2 TO LS-STATS.
+006520     GOBACK.
+
+006600*----------------------------------------------------------------
+006700* 1100-READ-CUSTOMERS-ENTRY.
+006800*    RANDOM READ OF ONE CUSTOMER MASTER RECORD BY RECORD
+006900*    NUMBER.  LS-STATS = 0 FOUND, 2 NOT FOUND.
+007300*----------------------------------------------------------------
+007400 1100-READ-CUSTOMERS-ENTRY.
+007500 ENTRY "READ-CUSTOMERS" USING LS-STATS LS-CUST-REC
+007600     LS-RECORD-NUM.
+007700     MOVE LS-RECORD-NUM TO CM-RELATIVE-KEY.
+007800     READ INPUT-FILE INTO LS-CUST-REC.
+007900     IF CM-FILE-STATUS = "00"
+008000         MOVE ZERO TO LS-STATS
+008100     ELSE
+008200         MOVE 2 TO LS-STATS.
+008300     GOBACK.
+
+008400*----------------------------------------------------------------
+008500* 1200-NEXT-CUSTOMER-NUMBER-ENTRY.
+008600*    HANDS BACK THE NEXT UNUSED RECORD NUMBER, DRAWN FROM THE
+008700*    PERSISTED HIGH-WATER-MARK COUNTER RATHER THAN FROM A COUNT
+008800*    OF RECORDS CURRENTLY ON FILE, SO A NUMBER FREED BY
+008900*    DELETE-CUSTOMERS IS NEVER HANDED OUT AGAIN.  THE CALLER
+009000*    MUST USE THIS SAME NUMBER FOR THE PHONE INDEX, THE NAME
+009010*    INDEX AND THE WRITE-CUSTOMERS CALL THAT FOLLOWS.
+009020*----------------------------------------------------------------
+009030 1200-NEXT-CUSTOMER-NUMBER-ENTRY.
+009040 ENTRY "NEXT-CUSTOMER-NUMBER" USING LS-STATS LS-RECORD-NUM.
+009050     ADD 1 TO SEQ-HIGH-WATER-MARK.
+009060     MOVE SEQ-HIGH-WATER-MARK TO LS-RECORD-NUM.
+009070     MOVE 1 TO CM-SEQ-KEY.
+009080     REWRITE SEQ-REC.
+009090     IF CM-SEQ-STATUS = "00"
+009095         MOVE ZERO TO LS-STATS
+009096     ELSE
+009097         MOVE 2 TO LS-STATS.
+009098     GOBACK.
+
+009100*----------------------------------------------------------------
+009200* 2000-WRITE-CUSTOMERS-ENTRY.
+009300*    ADDS A NEW CUSTOMER MASTER RECORD AT THE RECORD NUMBER THE
+009310*    CALLER OBTAINED FROM NEXT-CUSTOMER-NUMBER.
+009500*----------------------------------------------------------------
+009600 2000-WRITE-CUSTOMERS-ENTRY.
+009700 ENTRY "WRITE-CUSTOMERS" USING LS-STATS LS-CUST-REC
+009800     LS-RECORD-NUM.
+010000     MOVE LS-RECORD-NUM TO CM-RELATIVE-KEY.
+010100     WRITE INPUT-REC FROM LS-CUST-REC.
+010200     IF CM-FILE-STATUS = "00"
+010300         MOVE ZERO TO LS-STATS
+010400     ELSE
+010500         MOVE 2 TO LS-STATS.
+010600     GOBACK.
+
+010700*----------------------------------------------------------------
+010800* 2100-REWRITE-CUSTOMERS-ENTRY.
+010900*    REPLACES AN EXISTING CUSTOMER MASTER RECORD IN PLACE -
+011000*    USED BY THE UPDATE-ACCOUNT MENU OPTION.
+011100*----------------------------------------------------------------
+011200 2100-REWRITE-CUSTOMERS-ENTRY.
+011300 ENTRY "REWRITE-CUSTOMERS" USING LS-STATS LS-CUST-REC
+011400     LS-RECORD-NUM.
+011500     MOVE LS-RECORD-NUM TO CM-RELATIVE-KEY.
+011600     REWRITE INPUT-REC FROM LS-CUST-REC.
+011700     IF CM-FILE-STATUS = "00"
+011800         MOVE ZERO TO LS-STATS
+011900     ELSE
+012000         MOVE 2 TO LS-STATS.
+012100     GOBACK.
+
+012200*----------------------------------------------------------------
+012300* 2200-DELETE-CUSTOMERS-ENTRY.
+012400*    REMOVES A CUSTOMER MASTER RECORD - USED BY THE
+012500*    DELETE-ACCOUNT MENU OPTION.
+012600*----------------------------------------------------------------
+012700 2200-DELETE-CUSTOMERS-ENTRY.
+012800 ENTRY "DELETE-CUSTOMERS" USING LS-STATS LS-RECORD-NUM.
+012900     MOVE LS-RECORD-NUM TO CM-RELATIVE-KEY.
+013000     DELETE INPUT-FILE RECORD.
+013100     IF CM-FILE-STATUS = "00"
+013200         MOVE ZERO TO LS-STATS
+013300     ELSE
+013400         MOVE 2 TO LS-STATS.
+013500     GOBACK.
+
+013600*----------------------------------------------------------------
+013700* 9000-CLOSE-CUSTOMERS-ENTRY.
+013800*----------------------------------------------------------------
+013900 9000-CLOSE-CUSTOMERS-ENTRY.
+014000 ENTRY "CLOSE-CUSTOMERS".
+014100     CLOSE INPUT-FILE.
+014150     CLOSE COUNTER-FILE.
+014200     GOBACK.
