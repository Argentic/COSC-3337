@@ -0,0 +1,308 @@
+000100*----------------------------------------------------------------
+000200* IDENTIFICATION DIVISION.
+000300*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CUSTNAME.
+000600 AUTHOR.        R HOLLOWAY.
+000700 INSTALLATION.  BILLING SYSTEMS.
+000800 DATE-WRITTEN.  08/08/2026.
+000900 DATE-COMPILED.
+001000*REMARKS.
+001100*    CUSTOMER NAME INDEX.  B-INDEX IS A RELATIVE FILE KEPT IN
+001200*    ASCENDING NAME SEQUENCE BY INSERTION - NEW ENTRIES ARE
+001300*    SLOTTED INTO PLACE AND EVERY ENTRY BELOW THEM IS SHIFTED
+001400*    DOWN ONE SLOT.  THIS LETS THE DIRECTORY REPORT WALK THE
+001500*    FILE START TO FINISH AND GET NAME ORDER FOR FREE.
+001600*
+001700*    MODIFICATION HISTORY.
+001800*    08/08/2026  RH   ORIGINAL MODULE - ADD/SEARCH/NEXT, PLUS
+001900*                     DELETE-CUSTOMER-NAME FOR THE
+002000*                     DELETE-ACCOUNT MENU OPTION.
+002050*    08/08/2026  RH   B-INDEX WAS ASSIGNED TO THE SAME
+002060*                     "customer-file" NAME AS THE MASTER FILE -
+002070*                     GIVING IT ITS OWN FILE NAME.
+002080*    08/08/2026  RH   ADDED FIRST-CUSTOMER-NAME-SLOT AND
+002082*                     NEXT-CUSTOMER-NAME-SLOT SO A REPORT CAN
+002084*                     WALK EVERY OCCUPIED SLOT IN NAME ORDER
+002086*                     WITHOUT SEARCHING FOR ANY PARTICULAR NAME,
+002088*                     THE WAY SEARCH/NEXT-CUSTOMER-NAME ALREADY
+002090*                     WALK THE MATCHES FOR ONE PARTICULAR NAME.
+002092*    08/08/2026  RH   B-INDEX HAD NO PRE-ALLOCATED SLOTS LIKE
+002093*                     CUSTPHN'S BUCKET-FILE, SO EVERY INSERT'S
+002094*                     REWRITE WAS HITTING A SLOT THAT HAD NEVER
+002095*                     BEEN WRITTEN.  2000-ADD-CUSTOMER-NAME-ENTRY
+002096*                     AND 2200-SHIFT-DOWN NOW WRITE A SLOT THE
+002097*                     FIRST TIME ITS NUMBER EXCEEDS CN-ENTRY-COUNT
+002098*                     AND REWRITE IT AFTER, AND LS-STATS IS SET
+002099*                     FROM CN-FILE-STATUS INSTEAD OF ASSUMED ZERO.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT B-INDEX ASSIGN TO "customer-name-index"
+002600         ORGANIZATION IS RELATIVE
+002700         ACCESS IS RANDOM
+002800         RELATIVE KEY IS CN-RELATIVE-KEY
+002900         FILE STATUS IS CN-FILE-STATUS.
+
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  B-INDEX.
+003300 01  NAME-IDX-REC.
+003400     05  NDX-IN-USE          PIC X.
+003500         88  NDX-EMPTY              VALUE "N".
+003600         88  NDX-OCCUPIED           VALUE "Y".
+003700     05  NDX-NAME            PIC X(30).
+003800     05  NDX-RECORD-NUM      PIC 9(09).
+
+003900 WORKING-STORAGE SECTION.
+004000*----------------------------------------------------------------
+004100* WORKING STORAGE.
+004200*----------------------------------------------------------------
+004300 01  CN-RELATIVE-KEY         PIC 9(09).
+004400 01  CN-FILE-STATUS          PIC XX.
+004500 01  CN-ENTRY-COUNT          PIC 9(09) VALUE ZERO.
+004600 01  CN-INSERT-SLOT          PIC 9(09).
+004700 01  CN-SCAN-SLOT            PIC 9(09).
+004800 01  CN-FOUND-SWITCH         PIC X.
+004900     88  CN-FOUND                  VALUE "Y".
+005000     88  CN-NOT-FOUND               VALUE "N".
+005100 01  CN-SAVE-REC.
+005200     05  CN-SAVE-IN-USE      PIC X.
+005300     05  CN-SAVE-NAME        PIC X(30).
+005400     05  CN-SAVE-RECORD-NUM  PIC 9(09).
+
+005500 LINKAGE SECTION.
+005600 01  LS-STATS                PIC 9.
+005700 01  LS-POSITION             PIC 9(09).
+005800 01  LS-NAME                 PIC X(30).
+005900 01  LS-RECORD-NUM           PIC 9(09).
+
+006000*----------------------------------------------------------------
+006100* PROCEDURE DIVISION.
+006200*----------------------------------------------------------------
+006300 PROCEDURE DIVISION.
+
+006400*----------------------------------------------------------------
+006500* 1000-OPEN-CUSTOMER-NAME-ENTRY.
+006600*----------------------------------------------------------------
+006700 1000-OPEN-CUSTOMER-NAME-ENTRY.
+006800 ENTRY "OPEN-CUSTOMER-NAME" USING LS-STATS.
+006900     MOVE ZERO TO LS-STATS.
+007000     MOVE ZERO TO CN-ENTRY-COUNT.
+007100     OPEN I-O B-INDEX.
+007200     IF CN-FILE-STATUS = "35"
+007300         OPEN OUTPUT B-INDEX
+007400         CLOSE B-INDEX
+007500         OPEN I-O B-INDEX.
+007600     IF CN-FILE-STATUS NOT = "00"
+007700         MOVE 2 TO LS-STATS
+007800     ELSE
+007900         PERFORM 1100-COUNT-ENTRIES THRU 1100-EXIT.
+008000     GOBACK.
+
+008100 1100-COUNT-ENTRIES.
+008200     MOVE 1 TO CN-RELATIVE-KEY.
+008300     READ B-INDEX.
+008400     PERFORM 1110-COUNT-NEXT THRU 1110-EXIT
+008500         UNTIL CN-FILE-STATUS NOT = "00".
+008600 1100-EXIT.
+008700     EXIT.
+
+008800 1110-COUNT-NEXT.
+008900     ADD 1 TO CN-ENTRY-COUNT.
+009000     MOVE CN-ENTRY-COUNT TO CN-RELATIVE-KEY.
+009100     ADD 1 TO CN-RELATIVE-KEY.
+009200     READ B-INDEX.
+009300 1110-EXIT.
+009400     EXIT.
+
+009500*----------------------------------------------------------------
+009600* 2000-ADD-CUSTOMER-NAME-ENTRY.
+009700*    FINDS THE FIRST SLOT WHOSE NAME IS GREATER THAN LS-NAME,
+009800*    SHIFTS EVERYTHING FROM THERE TO THE END OF THE INDEX DOWN
+009900*    ONE SLOT, THEN WRITES THE NEW ENTRY INTO THE GAP.
+010000*----------------------------------------------------------------
+010100 2000-ADD-CUSTOMER-NAME-ENTRY.
+010200 ENTRY "ADD-CUSTOMER-NAME" USING LS-STATS LS-NAME LS-RECORD-NUM.
+010300     PERFORM 2100-FIND-INSERT-SLOT THRU 2100-EXIT.
+010400     PERFORM 2200-SHIFT-DOWN THRU 2200-EXIT
+010500         VARYING CN-SCAN-SLOT FROM CN-ENTRY-COUNT BY -1
+010600         UNTIL CN-SCAN-SLOT < CN-INSERT-SLOT.
+010700     MOVE "Y" TO NDX-IN-USE.
+010800     MOVE LS-NAME TO NDX-NAME.
+010900     MOVE LS-RECORD-NUM TO NDX-RECORD-NUM.
+011000     MOVE CN-INSERT-SLOT TO CN-RELATIVE-KEY.
+011050     IF CN-INSERT-SLOT > CN-ENTRY-COUNT
+011060         WRITE NAME-IDX-REC
+011070     ELSE
+011080         REWRITE NAME-IDX-REC.
+011100     IF CN-FILE-STATUS = "00"
+011110         ADD 1 TO CN-ENTRY-COUNT
+011120         MOVE ZERO TO LS-STATS
+011130     ELSE
+011140         MOVE 2 TO LS-STATS.
+011400     GOBACK.
+
+011500 2100-FIND-INSERT-SLOT.
+011600     MOVE 1 TO CN-INSERT-SLOT.
+011700     MOVE "N" TO CN-FOUND-SWITCH.
+011800     PERFORM 2110-TEST-SLOT THRU 2110-EXIT
+011900         UNTIL CN-FOUND OR CN-INSERT-SLOT > CN-ENTRY-COUNT.
+012000 2100-EXIT.
+012100     EXIT.
+
+012200 2110-TEST-SLOT.
+012300     MOVE CN-INSERT-SLOT TO CN-RELATIVE-KEY.
+012400     READ B-INDEX.
+012500     IF NDX-NAME > LS-NAME
+012600         MOVE "Y" TO CN-FOUND-SWITCH
+012700     ELSE
+012800         ADD 1 TO CN-INSERT-SLOT.
+012900 2110-EXIT.
+013000     EXIT.
+
+013100 2200-SHIFT-DOWN.
+013200     MOVE CN-SCAN-SLOT TO CN-RELATIVE-KEY.
+013300     READ B-INDEX INTO CN-SAVE-REC.
+013400     ADD 1 TO CN-RELATIVE-KEY.
+013500     MOVE CN-SAVE-IN-USE TO NDX-IN-USE.
+013600     MOVE CN-SAVE-NAME TO NDX-NAME.
+013700     MOVE CN-SAVE-RECORD-NUM TO NDX-RECORD-NUM.
+013750     IF CN-RELATIVE-KEY > CN-ENTRY-COUNT
+013760         WRITE NAME-IDX-REC
+013770     ELSE
+013780         REWRITE NAME-IDX-REC.
+013900 2200-EXIT.
+014000     EXIT.
+
+014100*----------------------------------------------------------------
+014200* 3000-SEARCH-CUSTOMER-NAME-ENTRY.
+014300*    LS-POSITION RETURNS THE B-INDEX SLOT OF THE FIRST ENTRY
+014400*    MATCHING LS-NAME (ZERO IF NONE); LS-RECORD-NUM RETURNS
+014500*    THE CUSTOMER MASTER RECORD NUMBER AT THAT SLOT.
+014600*----------------------------------------------------------------
+014700 3000-SEARCH-CUSTOMER-NAME-ENTRY.
+014800 ENTRY "SEARCH-CUSTOMER-NAME" USING LS-POSITION LS-NAME
+014900                                    LS-RECORD-NUM.
+015000     MOVE ZERO TO CN-SCAN-SLOT.
+015100     PERFORM 3100-SCAN-FORWARD THRU 3100-EXIT.
+015200     GOBACK.
+
+015300*----------------------------------------------------------------
+015400* 3500-NEXT-CUSTOMER-NAME-ENTRY.
+015500*    CONTINUES THE SCAN STARTED BY SEARCH-CUSTOMER-NAME FROM
+015600*    THE SLOT AFTER LS-POSITION.
+015700*----------------------------------------------------------------
+015800 3500-NEXT-CUSTOMER-NAME-ENTRY.
+015900 ENTRY "NEXT-CUSTOMER-NAME" USING LS-POSITION LS-NAME
+016000                                  LS-RECORD-NUM.
+016100     MOVE LS-POSITION TO CN-SCAN-SLOT.
+016200     PERFORM 3100-SCAN-FORWARD THRU 3100-EXIT.
+016300     GOBACK.
+
+016400 3100-SCAN-FORWARD.
+016500     MOVE "N" TO CN-FOUND-SWITCH.
+016600     PERFORM 3110-TEST-NEXT-SLOT THRU 3110-EXIT
+016700         UNTIL CN-FOUND OR CN-SCAN-SLOT >= CN-ENTRY-COUNT.
+016800     IF CN-NOT-FOUND
+016900         MOVE ZERO TO LS-POSITION
+017000         MOVE ZERO TO LS-RECORD-NUM.
+017100 3100-EXIT.
+017200     EXIT.
+
+017300 3110-TEST-NEXT-SLOT.
+017400     ADD 1 TO CN-SCAN-SLOT.
+017500     MOVE CN-SCAN-SLOT TO CN-RELATIVE-KEY.
+017600     READ B-INDEX.
+017700     IF NDX-OCCUPIED AND NDX-NAME = LS-NAME
+017800         MOVE "Y" TO CN-FOUND-SWITCH
+017900         MOVE CN-SCAN-SLOT TO LS-POSITION
+018000         MOVE NDX-RECORD-NUM TO LS-RECORD-NUM.
+018100 3110-EXIT.
+018200     EXIT.
+
+018205*----------------------------------------------------------------
+018210* 3700-FIRST-CUSTOMER-NAME-SLOT-ENTRY.
+018220*    LS-POSITION RETURNS THE SLOT OF THE FIRST OCCUPIED ENTRY
+018225*    IN THE INDEX (ZERO IF THE INDEX IS EMPTY); LS-RECORD-NUM
+018230*    RETURNS THE CUSTOMER MASTER RECORD NUMBER AT THAT SLOT.
+018235*    USED BY REPORTS THAT WALK THE WHOLE INDEX IN NAME ORDER
+018240*    RATHER THAN SEARCHING FOR ONE PARTICULAR NAME.
+018245*----------------------------------------------------------------
+018246 3700-FIRST-CUSTOMER-NAME-SLOT-ENTRY.
+018247 ENTRY "FIRST-CUSTOMER-NAME-SLOT" USING LS-POSITION
+018248                                         LS-RECORD-NUM.
+018249     MOVE ZERO TO CN-SCAN-SLOT.
+018251     PERFORM 3710-SCAN-FORWARD-ANY THRU 3710-EXIT.
+018252     GOBACK.
+
+018260*----------------------------------------------------------------
+018270* 3750-NEXT-CUSTOMER-NAME-SLOT-ENTRY.
+018280*    CONTINUES THE WALK STARTED BY FIRST-CUSTOMER-NAME-SLOT FROM
+018290*    THE SLOT AFTER LS-POSITION.
+018295*----------------------------------------------------------------
+018300 3750-NEXT-CUSTOMER-NAME-SLOT-ENTRY.
+018310 ENTRY "NEXT-CUSTOMER-NAME-SLOT" USING LS-POSITION
+018320                                        LS-RECORD-NUM.
+018330     MOVE LS-POSITION TO CN-SCAN-SLOT.
+018340     PERFORM 3710-SCAN-FORWARD-ANY THRU 3710-EXIT.
+018350     GOBACK.
+
+018360 3710-SCAN-FORWARD-ANY.
+018370     MOVE "N" TO CN-FOUND-SWITCH.
+018380     PERFORM 3720-TEST-NEXT-SLOT-ANY THRU 3720-EXIT
+018390         UNTIL CN-FOUND OR CN-SCAN-SLOT >= CN-ENTRY-COUNT.
+018400     IF CN-NOT-FOUND
+018410         MOVE ZERO TO LS-POSITION
+018420         MOVE ZERO TO LS-RECORD-NUM.
+018430 3710-EXIT.
+018440     EXIT.
+
+018450 3720-TEST-NEXT-SLOT-ANY.
+018460     ADD 1 TO CN-SCAN-SLOT.
+018470     MOVE CN-SCAN-SLOT TO CN-RELATIVE-KEY.
+018480     READ B-INDEX.
+018490     IF NDX-OCCUPIED
+018500         MOVE "Y" TO CN-FOUND-SWITCH
+018510         MOVE CN-SCAN-SLOT TO LS-POSITION
+018520         MOVE NDX-RECORD-NUM TO LS-RECORD-NUM.
+018530 3720-EXIT.
+018540     EXIT.
+
+018550*----------------------------------------------------------------
+018560* 4000-DELETE-CUSTOMER-NAME-ENTRY.
+018570*    MARKS THE ENTRY FOR LS-RECORD-NUM AS NO LONGER IN USE.
+018600*    THE SLOT IS LEFT IN PLACE (NOT SHIFTED) SO OTHER SLOT
+018700*    NUMBERS REMAIN STABLE.
+018800*----------------------------------------------------------------
+018900 4000-DELETE-CUSTOMER-NAME-ENTRY.
+019000 ENTRY "DELETE-CUSTOMER-NAME" USING LS-STATS LS-RECORD-NUM.
+019100     MOVE ZERO TO CN-SCAN-SLOT.
+019200     MOVE "N" TO CN-FOUND-SWITCH.
+019300     PERFORM 4100-TEST-FOR-RECORD THRU 4100-EXIT
+019400         UNTIL CN-FOUND OR CN-SCAN-SLOT >= CN-ENTRY-COUNT.
+019500     IF CN-FOUND
+019600         MOVE ZERO TO LS-STATS
+019700     ELSE
+019800         MOVE 2 TO LS-STATS.
+019900     GOBACK.
+
+020000 4100-TEST-FOR-RECORD.
+020100     ADD 1 TO CN-SCAN-SLOT.
+020200     MOVE CN-SCAN-SLOT TO CN-RELATIVE-KEY.
+020300     READ B-INDEX.
+020400     IF NDX-OCCUPIED AND NDX-RECORD-NUM = LS-RECORD-NUM
+020500         MOVE "Y" TO CN-FOUND-SWITCH
+020600         MOVE "N" TO NDX-IN-USE
+020700         REWRITE NAME-IDX-REC.
+020800 4100-EXIT.
+020900     EXIT.
+
+021000*----------------------------------------------------------------
+021100* 9000-CLOSE-CUSTOMER-NAME-ENTRY.
+021200*----------------------------------------------------------------
+021300 9000-CLOSE-CUSTOMER-NAME-ENTRY.
+021400 ENTRY "CLOSE-CUSTOMER-NAME".
+021500     CLOSE B-INDEX.
+021600     GOBACK.
