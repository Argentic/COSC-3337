@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------
+000200* RATETAB.
+000300*   STATIC PER-MINUTE BILLING RATE TABLE, TIERED BY CALL
+000400*   DURATION.  LOADED WITH THE SAME FILLER-VALUE-REDEFINES-TO-
+000500*   OCCURS TECHNIQUE USED FOR THE STATE/ZIP TABLE IN STTZIP.
+000600*   EACH 13-CHARACTER FILLER IS LOW-MINUTES(5) + HIGH-MINUTES(5)
+000700*   + RATE-PER-MINUTE(3, IMPLIED 1 DECIMAL DIGIT BEFORE 2 CENTS
+000800*   DIGITS - E.G. "010" REDEFINED UNDER A 9V99 PICTURE IS $0.10).
+000900*
+001000*   2026-08-08  RH   ORIGINAL TABLE.
+001100*   2026-08-08  RH   WIDENED THE DURATION BOUNDS TO 5 DIGITS TO
+001200*                    MATCH THE WIDER IDUR IN CALLREC.
+001300*----------------------------------------------------------------
+001400 01  WS-RATE-TABLE-DATA.
+001500     05  FILLER  PIC X(13)  VALUE "0000000010010".
+001600     05  FILLER  PIC X(13)  VALUE "0001100030008".
+001700     05  FILLER  PIC X(13)  VALUE "0003100060006".
+001800     05  FILLER  PIC X(13)  VALUE "0006199999004".
+
+001900 01  WS-RATE-TABLE REDEFINES WS-RATE-TABLE-DATA.
+002000     05  WS-RATE-ENTRY OCCURS 4 TIMES
+002100                       INDEXED BY WS-RATE-INDEX.
+002200         10  WS-TBL-DUR-LOW      PIC 9(05).
+002300         10  WS-TBL-DUR-HIGH     PIC 9(05).
+002400         10  WS-TBL-RATE         PIC 9V99.
