@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------
+000200* AUDTREC.
+000300*   AUDIT LOG RECORD LAYOUT - ONE LINE PER ADD/UPDATE/DELETE
+000400*   RECORDED BY EITHER THE CUSTOMER OR THE CALL MAINTENANCE
+000500*   PROGRAM.  SHARED SO BOTH WRITE (AND ANY FUTURE READER) AGREE
+000600*   ON THE SAME LAYOUT.
+000700*
+000800*   2026-08-08  RH   ORIGINAL LAYOUT.
+000900*----------------------------------------------------------------
+001000     05  AUD-OPERATOR-ID         PIC X(08).
+001100     05  AUD-ACTION-CODE         PIC X(01).
+001200     05  AUD-RECORD-NUM          PIC 9(09).
+001300     05  AUD-PHONE               PIC 9(10).
+001400     05  AUD-DATE                PIC 9(08).
+001500     05  AUD-TIME                PIC 9(08).
