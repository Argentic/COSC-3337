@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* CUSTREC.
+000300*   CUSTOMER MASTER RECORD LAYOUT - SHARED BY THE CUSTOMER
+000400*   MAINTENANCE PROGRAM, THE CUSTOMER MASTER/INDEX ACCESS
+000500*   MODULES, THE BATCH LOAD PROGRAM, AND THE PRINTED REPORTS.
+000600*
+000700*   2012-05-04  LS   ORIGINAL LAYOUT.
+000750*   2026-08-08  RH   ADDED IPHONE-CC AND IPHONE-EXT SO AN
+000760*                    INTERNATIONAL NUMBER'S COUNTRY CODE AND AN
+000770*                    EXTENSION CAN BE HELD AND INDEXED ALONGSIDE
+000780*                    THE BASE 10-DIGIT NUMBER.
+000800*----------------------------------------------------------------
+000900     05  INAME               PIC X(30).
+001000     05  IPHONE              PIC 9(10).
+001050     05  IPHONE-CC           PIC 9(03).
+001080     05  IPHONE-EXT          PIC 9(05).
+001100     05  IADDRESS            PIC X(40).
+001200     05  ICITY               PIC X(30).
+001300     05  ISTATE              PIC XX.
+001400     05  IZIP                PIC 9(05).
