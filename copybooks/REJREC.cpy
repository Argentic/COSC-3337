@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* REJREC.
+000300*   REJECT LIST RECORD LAYOUT - WRITTEN BY THE BATCH CUSTOMER
+000400*   LOAD PROGRAM FOR ANY TRANSACTION THAT THE PHONE INDEX, THE
+000500*   STATE/ZIP TABLE OR THE MASTER FILE WOULD NOT ACCEPT, SO THE
+000600*   TRANSACTION CAN BE CORRECTED AND RESUBMITTED INSTEAD OF
+000700*   HALTING THE WHOLE RUN.
+000800*
+000900*   2026-08-08  RH   ORIGINAL LAYOUT.
+000950*   2026-08-08  RH   ADDED RJ-CC AND RJ-EXT TO MATCH CUSTTRN.
+001000*----------------------------------------------------------------
+001100     05  RJ-NAME                 PIC X(30).
+001200     05  RJ-PHONE                PIC 9(10).
+001220     05  RJ-CC                   PIC 9(03).
+001240     05  RJ-EXT                  PIC 9(05).
+001300     05  RJ-ADDRESS              PIC X(40).
+001400     05  RJ-CITY                 PIC X(30).
+001500     05  RJ-STATE                PIC XX.
+001600     05  RJ-ZIP                  PIC 9(05).
+001700     05  RJ-REASON-CODE          PIC 9(01).
+001800     05  RJ-REASON-TEXT          PIC X(20).
