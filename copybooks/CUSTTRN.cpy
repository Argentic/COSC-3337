@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* CUSTTRN.
+000300*   NEW-ACCOUNT TRANSACTION RECORD LAYOUT - ONE LINE PER ACCOUNT
+000400*   TO BE LOADED, READ BY THE BATCH CUSTOMER LOAD PROGRAM.  THE
+000500*   FIELDS LINE UP WITH CUSTREC BUT KEEP THEIR OWN NAMES SO A
+000600*   TRANSACTION AND THE MASTER RECORD IT PRODUCES CAN BOTH BE
+000700*   HELD IN WORKING-STORAGE AT THE SAME TIME WITHOUT AMBIGUITY.
+000800*
+000900*   2026-08-08  RH   ORIGINAL LAYOUT.
+000950*   2026-08-08  RH   ADDED TRN-CC AND TRN-EXT SO A LOADED
+000960*                    ACCOUNT'S COUNTRY CODE AND EXTENSION CAN
+000970*                    BE CARRIED THROUGH TO THE MASTER RECORD.
+001000*----------------------------------------------------------------
+001100     05  TRN-NAME                PIC X(30).
+001200     05  TRN-PHONE               PIC 9(10).
+001220     05  TRN-CC                  PIC 9(03).
+001240     05  TRN-EXT                 PIC 9(05).
+001300     05  TRN-ADDRESS             PIC X(40).
+001400     05  TRN-CITY                PIC X(30).
+001500     05  TRN-STATE               PIC XX.
+001600     05  TRN-ZIP                 PIC 9(05).
