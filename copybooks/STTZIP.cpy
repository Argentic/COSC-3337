@@ -0,0 +1,68 @@
+000100*----------------------------------------------------------------
+000200* STTZIP.
+000300*   STATIC VALID-STATE / ZIP-RANGE REFERENCE TABLE.  ONE 12-CHAR
+000400*   FILLER PER STATE (STATE CODE + LOW ZIP + HIGH ZIP) REDEFINED
+000500*   AS AN OCCURS TABLE - THE USUAL WAY TO LOAD A SMALL STATIC
+000600*   TABLE WITHOUT READING A SEPARATE FILE AT RUN TIME.
+000700*
+000800*   2026-08-08  RH   ORIGINAL TABLE.
+000900*----------------------------------------------------------------
+001000 01  WS-STATE-ZIP-TABLE-DATA.
+001100     05  FILLER  PIC X(12)  VALUE "AL3500036999".
+001200     05  FILLER  PIC X(12)  VALUE "AK9950099999".
+001300     05  FILLER  PIC X(12)  VALUE "AZ8500086999".
+001400     05  FILLER  PIC X(12)  VALUE "AR7160072999".
+001500     05  FILLER  PIC X(12)  VALUE "CA9000096699".
+001600     05  FILLER  PIC X(12)  VALUE "CO8000081699".
+001700     05  FILLER  PIC X(12)  VALUE "CT0600006999".
+001800     05  FILLER  PIC X(12)  VALUE "DE1970019999".
+001900     05  FILLER  PIC X(12)  VALUE "DC2000020599".
+002000     05  FILLER  PIC X(12)  VALUE "FL3200034999".
+002100     05  FILLER  PIC X(12)  VALUE "GA3000031999".
+002200     05  FILLER  PIC X(12)  VALUE "HI9670096899".
+002300     05  FILLER  PIC X(12)  VALUE "ID8320083999".
+002400     05  FILLER  PIC X(12)  VALUE "IL6000062999".
+002500     05  FILLER  PIC X(12)  VALUE "IN4600047999".
+002600     05  FILLER  PIC X(12)  VALUE "IA5000052999".
+002700     05  FILLER  PIC X(12)  VALUE "KS6600067999".
+002800     05  FILLER  PIC X(12)  VALUE "KY4000042999".
+002900     05  FILLER  PIC X(12)  VALUE "LA7000071599".
+003000     05  FILLER  PIC X(12)  VALUE "ME0390004999".
+003100     05  FILLER  PIC X(12)  VALUE "MD2060021999".
+003200     05  FILLER  PIC X(12)  VALUE "MA0100002799".
+003300     05  FILLER  PIC X(12)  VALUE "MI4800049999".
+003400     05  FILLER  PIC X(12)  VALUE "MN5500056799".
+003500     05  FILLER  PIC X(12)  VALUE "MS3860039799".
+003600     05  FILLER  PIC X(12)  VALUE "MO6300065899".
+003700     05  FILLER  PIC X(12)  VALUE "MT5900059999".
+003800     05  FILLER  PIC X(12)  VALUE "NE6800069399".
+003900     05  FILLER  PIC X(12)  VALUE "NV8890089899".
+004000     05  FILLER  PIC X(12)  VALUE "NH0300003899".
+004100     05  FILLER  PIC X(12)  VALUE "NJ0700008999".
+004200     05  FILLER  PIC X(12)  VALUE "NM8700088499".
+004300     05  FILLER  PIC X(12)  VALUE "NY1000014999".
+004400     05  FILLER  PIC X(12)  VALUE "NC2700028999".
+004500     05  FILLER  PIC X(12)  VALUE "ND5800058899".
+004600     05  FILLER  PIC X(12)  VALUE "OH4300045999".
+004700     05  FILLER  PIC X(12)  VALUE "OK7300074999".
+004800     05  FILLER  PIC X(12)  VALUE "OR9700097999".
+004900     05  FILLER  PIC X(12)  VALUE "PA1500019699".
+005000     05  FILLER  PIC X(12)  VALUE "RI0280002999".
+005100     05  FILLER  PIC X(12)  VALUE "SC2900029999".
+005200     05  FILLER  PIC X(12)  VALUE "SD5700057799".
+005300     05  FILLER  PIC X(12)  VALUE "TN3700038599".
+005400     05  FILLER  PIC X(12)  VALUE "TX7500079999".
+005500     05  FILLER  PIC X(12)  VALUE "UT8400084999".
+005600     05  FILLER  PIC X(12)  VALUE "VT0500005999".
+005700     05  FILLER  PIC X(12)  VALUE "VA2200024699".
+005800     05  FILLER  PIC X(12)  VALUE "WA9800099499".
+005900     05  FILLER  PIC X(12)  VALUE "WV2470026899".
+006000     05  FILLER  PIC X(12)  VALUE "WI5300054999".
+006100     05  FILLER  PIC X(12)  VALUE "WY8200083199".
+
+006200 01  WS-STATE-ZIP-TABLE REDEFINES WS-STATE-ZIP-TABLE-DATA.
+006300     05  WS-STATE-ZIP-ENTRY OCCURS 51 TIMES
+006400                             INDEXED BY WS-STZ-INDEX.
+006500         10  WS-TBL-STATE        PIC XX.
+006600         10  WS-TBL-ZIP-LOW      PIC 9(05).
+006700         10  WS-TBL-ZIP-HIGH     PIC 9(05).
