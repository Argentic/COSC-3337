@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------------
+000200* CALLREC.
+000300*   CALL DETAIL RECORD LAYOUT - SHARED BY THE CALL MAINTENANCE
+000400*   PROGRAM, THE BATCH BILLING AND USAGE REPORTS, AND THE CALL
+000500*   INDEX MODULES.
+000600*
+000700*   2012-05-04  LS   ORIGINAL LAYOUT (CARRIED OVER FROM PROJECT4).
+000750*   2026-08-08  RH   WIDENED IDUR FROM PIC 9(03) TO PIC 9(05) -
+000760*                    A FEW LONG-HOLD CALLS WERE RUNNING PAST THE
+000770*                    OLD 999-MINUTE CEILING.
+000780*   2026-08-08  RH   ADDED A COUNTRY CODE AND AN EXTENSION FOR
+000790*                    BOTH THE CALLER AND CALLEE SO INTERNATIONAL
+000800*                    AND EXTENSION-QUALIFIED NUMBERS CAN BE HELD
+000810*                    AND INDEXED ALONGSIDE THE BASE 10-DIGIT
+000820*                    NUMBER.
+000900*----------------------------------------------------------------
+001000     05  IDATE               PIC X(12).
+001100     05  ICALLER             PIC 9(10).
+001150     05  ICALLER-CC          PIC 9(03).
+001180     05  ICALLER-EXT         PIC 9(05).
+001200     05  ICALLEE             PIC 9(10).
+001250     05  ICALLEE-CC          PIC 9(03).
+001280     05  ICALLEE-EXT         PIC 9(05).
+001300     05  IDUR                PIC 9(05).
